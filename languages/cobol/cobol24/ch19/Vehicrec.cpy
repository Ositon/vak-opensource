@@ -0,0 +1,18 @@
+000010*    Vehicle-Record - common record layout for Vehicle.Dat.
+000011*    One record per vehicle on consignment, keyed by VIN, with
+000012*    Dealer-Number carried as an alternate key so inventory can
+000013*    be listed either by VIN or by dealer.
+000020 01  Vehicle-Record.
+000030     03  Vehicle-Vin           Pic X(17).
+000040     03  Vehicle-Dealer-Number Pic X(8).
+000050     03  Vehicle-Make          Pic X(20).
+000060     03  Vehicle-Model         Pic X(20).
+000070     03  Vehicle-Year          Pic 9(4).
+000080     03  Date-Consigned        Pic 9(8).
+000090     03  Asking-Price          Pic 9(7)v99.
+000100     03  Sold-Price            Pic 9(7)v99.
+000110     03  Vehicle-Sold-Date     Pic 9(8).
+000120     03  Vehicle-Status        Pic X.
+000130         88  Vehicle-On-Lot    Value "O".
+000140         88  Vehicle-Sold      Value "S".
+000150     03  Filler                Pic X(15).
