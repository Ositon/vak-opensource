@@ -0,0 +1,11 @@
+000010*    Error-Log-Record - common layout for Syserr.Log.
+000011*    Every file-error declarative in the Chapter 19 programs
+000012*    writes one of these instead of just Displaying the status
+000013*    code to the console, so a bad run leaves a permanent trail.
+000020 01  Error-Log-Record.
+000030     03  Error-Program       Pic X(8).
+000040     03  Error-File-Name     Pic X(20).
+000050     03  Error-Key-Value     Pic X(8).
+000060     03  Error-File-Status   Pic XX.
+000070     03  Error-Date          Pic 9(6).
+000080     03  Error-Time          Pic 9(8).
