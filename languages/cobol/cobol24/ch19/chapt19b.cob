@@ -0,0 +1,356 @@
+000010 Identification Division.
+000020 Program-Id.  Chapt19b.
+000030* Rent Delinquency Aging Report
+000040* Buckets every dealer on Dealer-File by how many days
+000050* Next-Rent-Due-Date is past today's date and subtotals
+000060* Rent-Amount per bucket, worst-overdue bucket first, so
+000070* collections has a prioritized call list instead of the
+000080* whole dealer roster that Chapt19a prints.
+000090 Environment Division.
+000100 Configuration Section.
+000110 Source-Computer.  IBM-PC.
+000120 Object-Computer.  IBM-PC.
+000130 Input-Output  Section.
+000140 File-Control.
+000150     Select Report-File Assign To Printer.
+000160     Select Sort-File Assign To "Chapt19b.Srt".
+000170     Select Dealer-File Assign To "Dealer.Dat"
+000180         Organization Indexed
+000190         Access Sequential
+000200         Record Key Dealer-Number
+000210         Alternate Record Key Dealer-Name
+000220         File Status Dealer-Status.
+000230     Select Optional Error-Log-File Assign To "Syserr.Log"
+000240         Organization Line Sequential
+000250         File Status Error-Log-Status.
+000260 Data Division.
+000270 File Section.
+000280 Fd  Report-File.
+000290 01  Report-Record Pic X(80).
+000300 Sd  Sort-File.
+000310 01  Sort-Record.
+000320     03  SR-Bucket-Code      Pic 9.
+000330     03  SR-Days-Past-Due    Pic S9(7).
+000340     03  SR-Dealer-Number    Pic X(8).
+000350     03  SR-Detail-Name      Pic X(40).
+000360     03  SR-Next-Rent-Due    Pic 9(8).
+000370     03  SR-Rent-Amount      Pic 9(4)v99.
+000380 Fd  Dealer-File.
+000390     Copy Dealerec.
+000400 Fd  Error-Log-File.
+000410     Copy Errorlog.
+000420 Working-Storage Section.
+000430 01  Dealer-Status           Pic XX Value Zeros.
+000440     88  Dealer-Success  Value "00" Thru "09".
+000450     88  Hard-Dealer-Error Value "30" Thru "99".
+000460 01  Error-Log-Status        Pic XX Value Zeros.
+000470 01  Sort-File-Eof-Switch    Pic X Value "N".
+000480     88  Sort-File-Eof   Value "Y".
+000490     88  Sort-File-Not-Eof Value "N".
+000500 01  Prior-Bucket-Code       Pic 9 Value Zeros.
+000510 01  First-Detail-Switch     Pic X Value "Y".
+000520     88  First-Detail    Value "Y".
+000530 01  Heading-Line-1.
+000540     03  Filler      Pic X(12) Value "Created by:".
+000550     03  Filler      Pic X(8)  Value "CHAPT19B".
+000560     03  Filler      Pic X(11) Value Spaces.
+000570     03  Filler      Pic X(29) Value "Rent Aging Report".
+000580     03  Filler      Pic X(4)  Value Spaces.
+000590     03  Filler      Pic X(5)  Value "Page".
+000600     03  Page-No     Pic Z(4)9 Value Zeros.
+000610 01  Heading-Line-2.
+000620     03  Filler      Pic X(12) Value "Created on:".
+000630     03  Date-MM     Pic 99.
+000640     03  Filler      Pic X     Value "/".
+000650     03  Date-DD     Pic 99.
+000660     03  Filler      Pic X     Value "/".
+000670     03  Date-YY     Pic 99.
+000680 01  Heading-Line-3.
+000690     03  Filler      Pic X(12) Value "At:".
+000700     03  Time-HH     Pic 99.
+000710     03  Filler      Pic X     Value ":".
+000720     03  Time-MM     Pic 99.
+000730     03  Filler      Pic X     Value ":".
+000740     03  Time-SS     Pic 99.
+000750 01  Heading-Line-4.
+000760     03  Filler      Pic X(18) Value Spaces.
+000770     03  Filler      Pic X(44) Value "Name".
+000780     03  Filler      Pic X(13) Value "Next Rent".
+000790     03  Filler      Pic X(9)  Value "Days".
+000800     03  Filler      Pic X(4)  Value "Rent".
+000810 01  Heading-Line-5.
+000820     03  Filler   Pic X(18) Value "Bucket".
+000830     03  Filler   Pic X(44) Value Spaces.
+000840     03  Filler   Pic X(13) Value "Due".
+000850     03  Filler   Pic X(9)  Value "Past Due".
+000860     03  Filler   Pic X(9)  Value "Amount".
+000870 01  Detail-Line.
+000880     03  Detail-Bucket       Pic X(18)       Value Spaces.
+000890     03  Detail-Name         Pic X(44)       Value Spaces.
+000900     03  Detail-Next-Due     Pic 99/99/9999.
+000910     03  Filler              Pic X           Value Spaces.
+000920     03  Detail-Days-Past    Pic ---,--9.
+000930     03  Filler              Pic X           Value Spaces.
+000940     03  Detail-Rent-Amount  Pic $$$,$$$.99.
+000950 01  Subtotal-Line.
+000960     03  Filler              Pic X(4)        Value Spaces.
+000970     03  Subtotal-Label      Pic X(32)       Value Spaces.
+000980     03  Filler          Pic X(14) Value "Bucket Total:".
+000990     03  Subtotal-Amount     Pic $$$,$$$.99.
+001000 01  Grand-Total-Line.
+001010     03  Filler              Pic X(50)       Value Spaces.
+001020     03  Filler              Pic X(14)       Value "Grand Total:".
+001030     03  Grand-Total-Amount  Pic $$,$$$,$$9.99.
+001040 01  Dealer-Count-Line.
+001050     03  Filler              Pic X(50)       Value Spaces.
+001060     03  Filler          Pic X(22) Value "Dealers Reported:".
+001070     03  Dealer-Count-Out    Pic ZZZ,ZZ9.
+001080 01  Line-Count           Pic 99          Value 99.
+001090 01  Page-Count           Pic 9(4)        Value Zeros.
+001100 01  Max-Lines            Pic 99          Value 60.
+001110 01  Date-And-Time-Area.
+001120     03  Work-Date            Pic 9(6).
+001130     03  Work-Date-X          Redefines Work-Date.
+001140         05  Date-YY          Pic 99.
+001150         05  Date-MM          Pic 99.
+001160         05  Date-DD          Pic 99.
+001170     03  Work-Time            Pic 9(8).
+001180     03  Work-Time-X          Redefines Work-Time.
+001190         05  Time-HH          Pic 99.
+001200         05  Time-MM          Pic 99.
+001210         05  Time-SS          Pic 99.
+001220         05  Filler           Pic XX.
+001230 01  Current-Date-Area.
+001240     03  Current-Date-YYYYMMDD Pic 9(8).
+001250     03  Current-Date-X        Redefines Current-Date-YYYYMMDD.
+001260         05  Current-Year         Pic 9(4).
+001270         05  Current-Month        Pic 99.
+001280         05  Current-Day          Pic 99.
+001290 01  Due-Date-Area.
+001300     03  Due-Date-MMDDYYYY     Pic 9(8).
+001310     03  Due-Date-X            Redefines Due-Date-MMDDYYYY.
+001320         05  Due-Month            Pic 99.
+001330         05  Due-Day              Pic 99.
+001340         05  Due-Year             Pic 9(4).
+001350 01  Work-Date-Parts.
+001360     03  Work-Year            Pic 9(4).
+001370     03  Work-Month           Pic 99.
+001380     03  Work-Day             Pic 99.
+001390 01  Work-Days-Value          Pic S9(7) Comp.
+001400 01  Current-Days-Value       Pic S9(7) Comp.
+001410 01  Due-Days-Value           Pic S9(7) Comp.
+001420 01  Days-Past-Due-Work       Pic S9(7) Comp.
+001430 01  Bucket-Code-Work         Pic 9.
+001440 01  Bucket-Name-Table.
+001450     03  Filler  Pic X(18) Value "Over 90 Days".
+001460     03  Filler  Pic X(18) Value "61-90 Days".
+001470     03  Filler  Pic X(18) Value "31-60 Days".
+001480     03  Filler  Pic X(18) Value "1-30 Days".
+001490     03  Filler  Pic X(18) Value "Current".
+001500 01  Bucket-Name-Redef Redefines Bucket-Name-Table.
+001510     03  Bucket-Name-Entry Pic X(18) Occurs 5 Times.
+001520 01  Bucket-Totals.
+001530     03  Bucket-Total-Amount  Pic S9(7)v99 Comp-3 Occurs 5 Times.
+001540     03  Bucket-Total-Count   Pic 9(5)          Occurs 5 Times.
+001550 01  Grand-Total-Amount-Work  Pic S9(7)v99 Comp-3 Value Zeros.
+001560 01  Dealer-Count-Work        Pic 9(5)          Value Zeros.
+001570
+001580 Procedure Division.
+001590 Declaratives.
+001600 Dealer-File-Error Section.
+001610     Use After Standard Error Procedure On Dealer-File
+001620     .
+001630 Dealer-Error-Paragraph.
+001640     Display "Error on Dealer File " Dealer-Status
+001650     Perform Write-Dealer-Error-Log
+001660     If Hard-Dealer-Error
+001670        Display "Fatal error on Dealer File - job terminated"
+001680        Stop Run
+001690     End-If
+001700     .
+001710 End Declaratives.
+001720 Chapt19b-Start.
+001730     Display "Begin Process Chapt19b"
+001740     Perform Open-Files
+001750      If Dealer-Success
+001760        Perform Fill-Initial-Headings
+001770        Perform Get-Current-Date
+001780        Sort Sort-File
+001790             On Ascending Key SR-Bucket-Code
+001800             On Descending Key SR-Days-Past-Due
+001810             Input Procedure Build-Sort-File
+001820             Output Procedure Write-Aging-Report
+001830        Perform Close-Files
+001840     End-If
+001850     Stop Run.
+001860 Get-Current-Date.
+001870     Accept Current-Date-YYYYMMDD From Date YYYYMMDD
+001880     .
+001890 Build-Sort-File.
+001900     Perform Start-Alternate-Key
+001910     Perform Process-File Until Not Dealer-Success
+001920     .
+001930 Start-Alternate-Key.
+001940     Move Low-Values To Dealer-Name
+001950     Start Dealer-File Key Not < Dealer-Name
+001960     .
+001970 Process-File.
+001980     Read Dealer-File
+001990          At End Continue
+002000          Not At End
+002010             Perform Release-Sort-Record
+002020     End-Read
+002030     .
+002040 Release-Sort-Record.
+002050     Perform Format-Name
+002060     Perform Compute-Bucket
+002070     Move Bucket-Code-Work   To SR-Bucket-Code
+002080     Move Days-Past-Due-Work To SR-Days-Past-Due
+002090     Move Dealer-Number      To SR-Dealer-Number
+002100     Move Detail-Name        To SR-Detail-Name
+002110     Move Next-Rent-Due-Date To SR-Next-Rent-Due
+002120     Move Rent-Amount        To SR-Rent-Amount
+002130     Release Sort-Record
+002140     .
+002150 Compute-Bucket.
+002160     Move Current-Year  To Work-Year
+002170     Move Current-Month To Work-Month
+002180     Move Current-Day   To Work-Day
+002190     Perform Compute-Days-Value
+002200     Move Work-Days-Value To Current-Days-Value
+002210     Move Next-Rent-Due-Date To Due-Date-MMDDYYYY
+002220     Move Due-Year  To Work-Year
+002230     Move Due-Month To Work-Month
+002240     Move Due-Day   To Work-Day
+002250     Perform Compute-Days-Value
+002260     Move Work-Days-Value To Due-Days-Value
+002270     Compute Days-Past-Due-Work =
+002280-        Current-Days-Value - Due-Days-Value
+002290     Evaluate True
+002300        When Days-Past-Due-Work Not > 0
+002310             Move 5 To Bucket-Code-Work
+002320             Move 0 To Days-Past-Due-Work
+002330        When Days-Past-Due-Work Not > 30
+002340             Move 4 To Bucket-Code-Work
+002350        When Days-Past-Due-Work Not > 60
+002360             Move 3 To Bucket-Code-Work
+002370        When Days-Past-Due-Work Not > 90
+002380             Move 2 To Bucket-Code-Work
+002390        When Other
+002400             Move 1 To Bucket-Code-Work
+002410     End-Evaluate
+002420     .
+002430 Compute-Days-Value.
+002440     Compute Work-Days-Value =
+002450             (Work-Year * 360) + ((Work-Month - 1) * 30)
+002460-             + Work-Day
+002470     .
+002480 Format-Name.
+002490     Move Spaces To Detail-Name
+002500     String First-Name  Delimited By Space
+002510            " "         Delimited By Size
+002520            Middle-Name Delimited By Space
+002530            " "         Delimited By Size
+002540            Last-Name   Delimited By Space
+002550            Into Detail-Name
+002560     End-String
+002570     .
+002580 Write-Aging-Report.
+002590     Return Sort-File
+002600         At End Set Sort-File-Eof To True
+002610         Not At End Perform Print-Aging-Line
+002620     End-Return
+002630     Perform Until Sort-File-Eof
+002640        Return Sort-File
+002650            At End Set Sort-File-Eof To True
+002660            Not At End Perform Print-Aging-Line
+002670        End-Return
+002680     End-Perform
+002690     If Not First-Detail
+002700        Perform Print-Bucket-Subtotal
+002710     End-If
+002720     Perform Print-Report-Trailer
+002730     .
+002740 Print-Aging-Line.
+002750     If First-Detail
+002760        Move SR-Bucket-Code To Prior-Bucket-Code
+002770        Set First-Detail-Switch To "N"
+002780        Move "N" To First-Detail-Switch
+002790     End-If
+002800     If SR-Bucket-Code Not = Prior-Bucket-Code
+002810        Perform Print-Bucket-Subtotal
+002820        Move SR-Bucket-Code To Prior-Bucket-Code
+002830     End-If
+002840     If Line-Count >= Max-Lines
+002850        Perform Heading-Routine
+002860     End-If
+002870     Move Spaces          To Detail-Line
+002880     Move Bucket-Name-Entry (SR-Bucket-Code) To Detail-Bucket
+002890     Move SR-Detail-Name   To Detail-Name
+002900     Move SR-Next-Rent-Due To Detail-Next-Due
+002910     Move SR-Days-Past-Due To Detail-Days-Past
+002920     Move SR-Rent-Amount   To Detail-Rent-Amount
+002930     Write Report-Record From Detail-Line After 1
+002940     Add 1 To Line-Count
+002950     Add SR-Rent-Amount To Bucket-Total-Amount (SR-Bucket-Code)
+002960     Add 1              To Bucket-Total-Count  (SR-Bucket-Code)
+002970     Add SR-Rent-Amount To Grand-Total-Amount-Work
+002980     Add 1              To Dealer-Count-Work
+002990     .
+003000 Print-Bucket-Subtotal.
+003010     Move Spaces To Subtotal-Line
+003020     Move Bucket-Name-Entry (Prior-Bucket-Code) To Subtotal-Label
+003030     Move Bucket-Total-Amount (Prior-Bucket-Code)
+003040-         To Subtotal-Amount
+003050     Write Report-Record From Subtotal-Line After 1
+003060     Write Report-Record From Spaces       After 1
+003070     Add 2 To Line-Count
+003080     .
+003090 Print-Report-Trailer.
+003100     Move Grand-Total-Amount-Work To Grand-Total-Amount
+003110     Write Report-Record From Grand-Total-Line After 2
+003120     Move Dealer-Count-Work To Dealer-Count-Out
+003130     Write Report-Record From Dealer-Count-Line After 1
+003140     .
+003150 Heading-Routine.
+003160     Add 1 To Page-Count
+003170     Move Page-Count To Page-No
+003180     If Page-Count = 1
+003190        Write Report-Record From Heading-Line-1 After Zero
+003200     Else
+003210        Write Report-Record From Heading-Line-1 After Page
+003220     End-If
+003230     Write Report-Record From Heading-Line-2 After 1
+003240     Write Report-Record From Heading-Line-3 After 1
+003250     Write Report-Record From Heading-Line-4 After 2
+003260     Write Report-Record From Heading-Line-5 After 1
+003270     Write Report-Record From Heading-Line-5 Before 2
+003280     Move 7 To Line-Count
+003290     .
+003300 Fill-Initial-Headings.
+003310     Accept Work-Date From Date
+003320     Accept Work-Time From Time
+003330     Move Corresponding Work-Date-X To
+003340                        Heading-Line-2
+003350     Move Corresponding Work-Time-X To
+003360                        Heading-Line-3
+003370     .
+003380 Open-Files.
+003390     Open Output Report-File
+003400           Input Dealer-File
+003410     .
+003420 Close-Files.
+003430     Close Report-File
+003440           Dealer-File
+003450     .
+003460 Write-Dealer-Error-Log.
+003470     Move "CHAPT19B"    To Error-Program
+003480     Move "DEALER-FILE" To Error-File-Name
+003490     Move Dealer-Number To Error-Key-Value
+003500     Move Dealer-Status To Error-File-Status
+003510     Accept Error-Date From Date
+003520     Accept Error-Time From Time
+003530     Open Extend Error-Log-File
+003540     Write Error-Log-Record
+003550     Close Error-Log-File
+003560     .
