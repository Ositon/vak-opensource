@@ -0,0 +1,226 @@
+000010 Identification Division.
+000020 Program-Id.  Chapt19c.
+000030* Commission Reconciliation Report
+000040* Recomputes expected commission from Sold-To-Date times
+000050* Consignment-Percent for every dealer on Dealer-File and
+000060* lists any dealer whose stored Commission-To-Date does not
+000070* agree, so bookkeeping can catch a bad manual adjustment
+000080* before it reaches the owner statements.
+000090 Environment Division.
+000100 Configuration Section.
+000110 Source-Computer.  IBM-PC.
+000120 Object-Computer.  IBM-PC.
+000130 Input-Output  Section.
+000140 File-Control.
+000150     Select Report-File Assign To Printer.
+000160     Select Dealer-File Assign To "Dealer.Dat"
+000170         Organization Indexed
+000180         Access Sequential
+000190         Record Key Dealer-Number
+000200         Alternate Record Key Dealer-Name
+000210         File Status Dealer-Status.
+000211     Select Optional Error-Log-File Assign To "Syserr.Log"
+000212         Organization Line Sequential
+000213         File Status Error-Log-Status.
+000220 Data Division.
+000230 File Section.
+000240 Fd  Report-File.
+000250 01  Report-Record Pic X(80).
+000260 Fd  Dealer-File.
+000270     Copy Dealerec.
+000271 Fd  Error-Log-File.
+000272     Copy Errorlog.
+000280 Working-Storage Section.
+000290 01  Dealer-Status           Pic XX Value Zeros.
+000300     88  Dealer-Success  Value "00" Thru "09".
+000301     88  Hard-Dealer-Error Value "30" Thru "99".
+000302 01  Error-Log-Status        Pic XX Value Zeros.
+000310 01  Heading-Line-1.
+000320     03  Filler      Pic X(12) Value "Created by:".
+000330     03  Filler      Pic X(8)  Value "CHAPT19C".
+000340     03  Filler      Pic X(11) Value Spaces.
+000350     03  Filler      Pic X(29) Value "Commission Reconciliation".
+000360     03  Filler      Pic X(4)  Value Spaces.
+000370     03  Filler      Pic X(5)  Value "Page".
+000380     03  Page-No     Pic Z(4)9 Value Zeros.
+000390 01  Heading-Line-2.
+000400     03  Filler      Pic X(12) Value "Created on:".
+000410     03  Date-MM     Pic 99.
+000420     03  Filler      Pic X     Value "/".
+000430     03  Date-DD     Pic 99.
+000440     03  Filler      Pic X     Value "/".
+000450     03  Date-YY     Pic 99.
+000460 01  Heading-Line-3.
+000470     03  Filler      Pic X(12) Value "At:".
+000480     03  Time-HH     Pic 99.
+000490     03  Filler      Pic X     Value ":".
+000500     03  Time-MM     Pic 99.
+000510     03  Filler      Pic X     Value ":".
+000520     03  Time-SS     Pic 99.
+000530 01  Heading-Line-4.
+000540     03  Filler      Pic X(9)  Value "Dealer".
+000550     03  Filler      Pic X(43) Value Spaces.
+000560     03  Filler      Pic X(14) Value "Stored".
+000570     03  Filler      Pic X(14) Value "Expected".
+000580     03  Filler      Pic X(14) Value "Difference".
+000590 01  Heading-Line-5.
+000600     03  Filler   Pic X(9)  Value "Number".
+000610     03  Filler   Pic X(43) Value "Name".
+000620     03  Filler   Pic X(14) Value "Commission".
+000630     03  Filler   Pic X(14) Value "Commission".
+000640     03  Filler   Pic X(14) Value "Amount".
+000650 01  Detail-Line.
+000660     03  Detail-Dealer-Number Pic X(9)       Value Spaces.
+000670     03  Detail-Name          Pic X(43)      Value Spaces.
+000680     03  Detail-Stored-Commis Pic Z,ZZZ,ZZ9.99-.
+000690     03  Filler               Pic X          Value Spaces.
+000700     03  Detail-Expect-Commis Pic Z,ZZZ,ZZ9.99-.
+000710     03  Filler               Pic X          Value Spaces.
+000720     03  Detail-Difference    Pic Z,ZZZ,ZZ9.99-.
+000730 01  Trailer-Line-1.
+000740     03  Filler                Pic X(24) Value Spaces.
+000750     03  Filler               Pic X(22) Value "Dealers Reviewed:".
+000760     03  Trailer-Review-Count  Pic ZZZ,ZZ9.
+000770 01  Trailer-Line-2.
+000780     03  Filler                Pic X(24) Value Spaces.
+000790     03  Filler               Pic X(22) Value "Exceptions Found:".
+000800     03  Trailer-Except-Count  Pic ZZZ,ZZ9.
+000810 01  Line-Count           Pic 99          Value 99.
+000820 01  Page-Count           Pic 9(4)        Value Zeros.
+000830 01  Max-Lines            Pic 99          Value 60.
+000840 01  Date-And-Time-Area.
+000850     03  Work-Date            Pic 9(6).
+000860     03  Work-Date-X          Redefines Work-Date.
+000870         05  Date-YY          Pic 99.
+000880         05  Date-MM          Pic 99.
+000890         05  Date-DD          Pic 99.
+000900     03  Work-Time            Pic 9(8).
+000910     03  Work-Time-X          Redefines Work-Time.
+000920         05  Time-HH          Pic 99.
+000930         05  Time-MM          Pic 99.
+000940         05  Time-SS          Pic 99.
+000950         05  Filler           Pic XX.
+000960 01  Expected-Commission-Work Pic S9(7)v99 Comp-3 Value Zeros.
+000970 01  Difference-Work          Pic S9(7)v99 Comp-3 Value Zeros.
+000980 01  Review-Count-Work        Pic 9(7)          Value Zeros.
+000990 01  Except-Count-Work        Pic 9(7)          Value Zeros.
+001000 01  Detail-Name-Work         Pic X(43)         Value Spaces.
+001020 Procedure Division.
+001030 Declaratives.
+001040 Dealer-File-Error Section.
+001050     Use After Standard Error Procedure On Dealer-File
+001060     .
+001070 Dealer-Error-Paragraph.
+001080     Display "Error on Dealer File " Dealer-Status
+001081     Perform Write-Dealer-Error-Log
+001082     If Hard-Dealer-Error
+001083        Display "Fatal error on Dealer File - job terminated"
+001084        Stop Run
+001085     End-If
+001090     .
+001100 End Declaratives.
+001110 Chapt19c-Start.
+001120     Display "Begin Process Chapt19c"
+001130     Perform Open-Files
+001140      If Dealer-Success
+001150        Perform Fill-Initial-Headings
+001160        Perform Start-Alternate-Key
+001170        Perform Process-File Until Not Dealer-Success
+001180        Perform Print-Report-Trailer
+001190        Perform Close-Files
+001200     End-If
+001210     Stop Run.
+001220 Start-Alternate-Key.
+001230     Move Low-Values To Dealer-Name
+001240     Start Dealer-File Key Not < Dealer-Name
+001250     .
+001260 Process-File.
+001270     Read Dealer-File
+001280          At End Continue
+001290          Not At End
+001300             Perform Check-Commission
+001310     End-Read
+001320     .
+001330 Check-Commission.
+001340     Add 1 To Review-Count-Work
+001350     Compute Expected-Commission-Work Rounded =
+001360             (Sold-To-Date * Consignment-Percent) / 100
+001370     If Commission-To-Date Not = Expected-Commission-Work
+001380        Add 1 To Except-Count-Work
+001390        Compute Difference-Work =
+001400                Commission-To-Date - Expected-Commission-Work
+001410        Perform Print-Exception-Line
+001420     End-If
+001430     .
+001440 Print-Exception-Line.
+001450     Perform Format-Name
+001460     If Line-Count >= Max-Lines
+001470        Perform Heading-Routine
+001480     End-If
+001490     Move Spaces              To Detail-Line
+001500     Move Dealer-Number       To Detail-Dealer-Number
+001510     Move Detail-Name-Work    To Detail-Name
+001520     Move Commission-To-Date  To Detail-Stored-Commis
+001530     Move Expected-Commission-Work To Detail-Expect-Commis
+001540     Move Difference-Work     To Detail-Difference
+001550     Write Report-Record From Detail-Line After 1
+001560     Add 1 To Line-Count
+001570     .
+001580 Format-Name.
+001590     Move Spaces To Detail-Name-Work
+001600     String First-Name  Delimited By Space
+001610            " "         Delimited By Size
+001620            Middle-Name Delimited By Space
+001630            " "         Delimited By Size
+001640            Last-Name   Delimited By Space
+001650            Into Detail-Name-Work
+001660     End-String
+001670     .
+001680 Print-Report-Trailer.
+001690     Move Review-Count-Work To Trailer-Review-Count
+001700     Move Except-Count-Work To Trailer-Except-Count
+001710     Write Report-Record From Trailer-Line-1 After 2
+001720     Write Report-Record From Trailer-Line-2 After 1
+001730     .
+001740 Heading-Routine.
+001750     Add 1 To Page-Count
+001760     Move Page-Count To Page-No
+001770     If Page-Count = 1
+001780        Write Report-Record From Heading-Line-1 After Zero
+001790     Else
+001800        Write Report-Record From Heading-Line-1 After Page
+001810     End-If
+001820     Write Report-Record From Heading-Line-2 After 1
+001830     Write Report-Record From Heading-Line-3 After 1
+001840     Write Report-Record From Heading-Line-4 After 2
+001850     Write Report-Record From Heading-Line-5 After 1
+001860     Write Report-Record From Heading-Line-5 Before 2
+001870     Move 7 To Line-Count
+001880     .
+001890 Fill-Initial-Headings.
+001900     Accept Work-Date From Date
+001910     Accept Work-Time From Time
+001920     Move Corresponding Work-Date-X To
+001930                        Heading-Line-2
+001940     Move Corresponding Work-Time-X To
+001950                        Heading-Line-3
+001960     .
+001970 Open-Files.
+001980     Open Output Report-File
+001990           Input Dealer-File
+002000     .
+002010 Close-Files.
+002020     Close Report-File
+002030           Dealer-File
+002040     .
+002050 Write-Dealer-Error-Log.
+002060     Move "CHAPT19C"    To Error-Program
+002070     Move "DEALER-FILE" To Error-File-Name
+002080     Move Dealer-Number To Error-Key-Value
+002090     Move Dealer-Status To Error-File-Status
+002100     Accept Error-Date From Date
+002110     Accept Error-Time From Time
+002120     Open Extend Error-Log-File
+002130     Write Error-Log-Record
+002140     Close Error-Log-File
+002150     .
