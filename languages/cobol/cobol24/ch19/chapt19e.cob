@@ -0,0 +1,422 @@
+000010 Identification Division.
+000020 Program-Id.  Chapt19e.
+000030* Dealer-File Maintenance
+000040* Applies add/change/delete transactions to Dealer-File,
+000050* validating Consignment-Percent and the rent-date sequence
+000060* before anything is written, and leaves a before/after audit
+000070* trail of every change that actually goes to disk.
+000080 Environment Division.
+000090 Configuration Section.
+000100 Source-Computer.  IBM-PC.
+000110 Object-Computer.  IBM-PC.
+000120 Input-Output  Section.
+000130 File-Control.
+000140     Select Report-File Assign To Printer.
+000150     Select Transaction-File Assign To "Chapt19e.Trn"
+000160         Organization Line Sequential
+000170         File Status Trans-Status.
+000180     Select Audit-File Assign To "Chapt19e.Aud"
+000190         Organization Line Sequential
+000200         File Status Audit-Status.
+000210     Select Dealer-File Assign To "Dealer.Dat"
+000220         Organization Indexed
+000230         Access Dynamic
+000240         Record Key Dealer-Number
+000250         Alternate Record Key Dealer-Name
+000260         File Status Dealer-Status.
+000261     Select Optional Error-Log-File Assign To "Syserr.Log"
+000262         Organization Line Sequential
+000263         File Status Error-Log-Status.
+000270 Data Division.
+000280 File Section.
+000290 Fd  Report-File.
+000300 01  Report-Record Pic X(80).
+000310 Fd  Transaction-File.
+000320 01  Transaction-Record.
+000330     03  Trans-Code                   Pic X.
+000340         88  Trans-Add                Value "A".
+000350         88  Trans-Change             Value "C".
+000360         88  Trans-Delete             Value "D".
+000370     03  Trans-Dealer-Number          Pic X(8).
+000380     03  Trans-Last-Name              Pic X(25).
+000390     03  Trans-First-Name             Pic X(15).
+000400     03  Trans-Middle-Name            Pic X(10).
+000410     03  Trans-Address-Line-1         Pic X(50).
+000420     03  Trans-Address-Line-2         Pic X(50).
+000430     03  Trans-City                   Pic X(40).
+000440     03  Trans-State-Or-Country       Pic X(20).
+000450     03  Trans-Postal-Code            Pic X(15).
+000460     03  Trans-Home-Phone             Pic X(20).
+000470     03  Trans-Work-Phone             Pic X(20).
+000480     03  Trans-Other-Phone            Pic X(20).
+000490     03  Trans-Start-Date             Pic 9(8).
+000500     03  Trans-Last-Rent-Paid-Date    Pic 9(8).
+000510     03  Trans-Next-Rent-Due-Date     Pic 9(8).
+000520     03  Trans-Rent-Amount            Pic 9(4)v99.
+000530     03  Trans-Consignment-Percent    Pic 9(3).
+000540     03  Trans-Last-Sold-Amount       Pic S9(7)v99.
+000550     03  Trans-Last-Sold-Date         Pic 9(8).
+000560     03  Trans-Sold-To-Date           Pic S9(7)v99.
+000570     03  Trans-Commission-To-Date     Pic S9(7)v99.
+000580 Fd  Audit-File.
+000590 01  Audit-Record.
+000600     03  Audit-Date             Pic 9(6).
+000610     03  Audit-Time             Pic 9(8).
+000620     03  Audit-Action           Pic X.
+000630     03  Audit-Dealer-Number    Pic X(8).
+000640     03  Audit-Before-Image     Pic X(376).
+000650     03  Audit-After-Image      Pic X(376).
+000660 Fd  Dealer-File.
+000670     Copy Dealerec.
+000671 Fd  Error-Log-File.
+000672     Copy Errorlog.
+000680 Working-Storage Section.
+000690 01  Trans-Status             Pic XX Value Zeros.
+000700     88  Trans-Success    Value "00" Thru "09".
+000710 01  Audit-Status             Pic XX Value Zeros.
+000720 01  Dealer-Status            Pic XX Value Zeros.
+000730     88  Dealer-Success   Value "00" Thru "09".
+000731     88  Hard-Dealer-Error Value "30" Thru "99".
+000732 01  Error-Log-Status         Pic XX Value Zeros.
+000740 01  Valid-Transaction-Switch Pic X Value "Y".
+000750     88  Valid-Transaction   Value "Y".
+000760 01  Reject-Reason            Pic X(40) Value Spaces.
+000770 01  Before-Image-Work        Pic X(376) Value Spaces.
+000780 01  After-Image-Work         Pic X(376) Value Spaces.
+000790 01  Heading-Line-1.
+000800     03  Filler      Pic X(12) Value "Created by:".
+000810     03  Filler      Pic X(8)  Value "CHAPT19E".
+000820     03  Filler      Pic X(11) Value Spaces.
+000830     03  Filler      Pic X(27) Value "Dealer Maintenance Report".
+000840     03  Filler      Pic X(2)  Value Spaces.
+000850     03  Filler      Pic X(5)  Value "Page".
+000860     03  Page-No     Pic Z(4)9 Value Zeros.
+000870 01  Heading-Line-2.
+000880     03  Filler      Pic X(12) Value "Created on:".
+000890     03  Date-MM     Pic 99.
+000900     03  Filler      Pic X     Value "/".
+000910     03  Date-DD     Pic 99.
+000920     03  Filler      Pic X     Value "/".
+000930     03  Date-YY     Pic 99.
+000940 01  Heading-Line-3.
+000950     03  Filler      Pic X(12) Value "At:".
+000960     03  Time-HH     Pic 99.
+000970     03  Filler      Pic X     Value ":".
+000980     03  Time-MM     Pic 99.
+000990     03  Filler      Pic X     Value ":".
+001000     03  Time-SS     Pic 99.
+001010 01  Activity-Line.
+001020     03  AL-Dealer-Number   Pic X(10) Value Spaces.
+001030     03  AL-Action          Pic X(10) Value Spaces.
+001040     03  AL-Message         Pic X(40) Value Spaces.
+001050 01  Trailer-Line-1.
+001060     03  Filler             Pic X(24) Value Spaces.
+001070     03  Filler             Pic X(20) Value "Adds Applied:".
+001080     03  Trailer-Add-Count  Pic ZZ9.
+001090 01  Trailer-Line-2.
+001100     03  Filler             Pic X(24) Value Spaces.
+001110     03  Filler             Pic X(20) Value "Changes Applied:".
+001120     03  Trailer-Chg-Count  Pic ZZ9.
+001130 01  Trailer-Line-3.
+001140     03  Filler             Pic X(24) Value Spaces.
+001150     03  Filler             Pic X(20) Value "Deletes Applied:".
+001160     03  Trailer-Del-Count  Pic ZZ9.
+001170 01  Trailer-Line-4.
+001180     03  Filler             Pic X(24) Value Spaces.
+001190     03  Filler             Pic X(20) Value "Rejected:".
+001200     03  Trailer-Rej-Count  Pic ZZ9.
+001210 01  Line-Count           Pic 99          Value 99.
+001220 01  Page-Count           Pic 9(4)        Value Zeros.
+001230 01  Max-Lines            Pic 99          Value 60.
+001240 01  Date-And-Time-Area.
+001250     03  Work-Date            Pic 9(6).
+001260     03  Work-Date-X          Redefines Work-Date.
+001270         05  Date-YY          Pic 99.
+001280         05  Date-MM          Pic 99.
+001290         05  Date-DD          Pic 99.
+001300     03  Work-Time            Pic 9(8).
+001310     03  Work-Time-X          Redefines Work-Time.
+001320         05  Time-HH          Pic 99.
+001330         05  Time-MM          Pic 99.
+001340         05  Time-SS          Pic 99.
+001350         05  Filler           Pic XX.
+001360 01  Paid-Date-Area.
+001370     03  Paid-Date-Value      Pic 9(8).
+001380     03  Paid-Date-Redef      Redefines Paid-Date-Value.
+001390         05  Paid-Month       Pic 99.
+001400         05  Paid-Day         Pic 99.
+001410         05  Paid-Year        Pic 9(4).
+001420 01  Due-Date-Area.
+001430     03  Due-Date-Value       Pic 9(8).
+001440     03  Due-Date-Redef       Redefines Due-Date-Value.
+001450         05  Due-Month        Pic 99.
+001460         05  Due-Day          Pic 99.
+001470         05  Due-Year         Pic 9(4).
+001480 01  Work-Date-Parts.
+001490     03  Work-Year            Pic 9(4).
+001500     03  Work-Month           Pic 99.
+001510     03  Work-Day             Pic 99.
+001520 01  Work-Days-Value          Pic S9(7) Comp.
+001530 01  Paid-Days-Value          Pic S9(7) Comp.
+001540 01  Due-Days-Value           Pic S9(7) Comp.
+001550 01  Add-Count                Pic 9(5) Value Zeros.
+001560 01  Change-Count             Pic 9(5) Value Zeros.
+001570 01  Delete-Count             Pic 9(5) Value Zeros.
+001580 01  Reject-Count             Pic 9(5) Value Zeros.
+001600 Procedure Division.
+001610 Declaratives.
+001620 Dealer-File-Error Section.
+001630     Use After Standard Error Procedure On Dealer-File
+001640     .
+001650 Dealer-Error-Paragraph.
+001660     Display "Error on Dealer File " Dealer-Status
+001661     Perform Write-Dealer-Error-Log
+001662     If Hard-Dealer-Error
+001663        Display "Fatal error on Dealer File - job terminated"
+001664        Stop Run
+001665     End-If
+001670     .
+001680 End Declaratives.
+001690 Chapt19e-Start.
+001700     Display "Begin Process Chapt19e"
+001710     Perform Open-Files
+001720      If Dealer-Success
+001730        Perform Fill-Initial-Headings
+001740        Perform Process-Transactions Until Not Trans-Success
+001750        Perform Print-Report-Trailer
+001760        Perform Close-Files
+001770     End-If
+001780     Stop Run.
+001790 Process-Transactions.
+001800     Read Transaction-File
+001810          At End Move High-Values To Trans-Status
+001820          Not At End Perform Process-One-Transaction
+001830     End-Read
+001840     .
+001850 Process-One-Transaction.
+001860     Perform Validate-Transaction
+001870     If Valid-Transaction
+001880        Evaluate True
+001890           When Trans-Add    Perform Apply-Add
+001900           When Trans-Change Perform Apply-Change
+001910           When Trans-Delete Perform Apply-Delete
+001920           When Other
+001930              Move "N" To Valid-Transaction-Switch
+001940              Move "Unknown Transaction Code" To Reject-Reason
+001950              Perform Print-Reject-Line
+001960        End-Evaluate
+001970     Else
+001980        Perform Print-Reject-Line
+001990     End-If
+002000     .
+002010 Validate-Transaction.
+002020     Move "Y" To Valid-Transaction-Switch
+002030     Move Spaces To Reject-Reason
+002040     If Trans-Dealer-Number = Spaces
+002050        Move "N" To Valid-Transaction-Switch
+002060        Move "Dealer Number is required" To Reject-Reason
+002070     End-If
+002080     If Valid-Transaction And (Trans-Add Or Trans-Change)
+002090        If Trans-Consignment-Percent > 100
+002100           Move "N" To Valid-Transaction-Switch
+002110           Move "Consignment Percent exceeds 100" To Reject-Reason
+002120        End-If
+002130     End-If
+002140     If Valid-Transaction And (Trans-Add Or Trans-Change)
+002150        Perform Validate-Dates
+002160     End-If
+002170     .
+002180 Validate-Dates.
+002190     Move Trans-Last-Rent-Paid-Date To Paid-Date-Value
+002200     Move Paid-Year  To Work-Year
+002210     Move Paid-Month To Work-Month
+002220     Move Paid-Day   To Work-Day
+002230     Perform Compute-Days-Value
+002240     Move Work-Days-Value To Paid-Days-Value
+002250     Move Trans-Next-Rent-Due-Date To Due-Date-Value
+002260     Move Due-Year  To Work-Year
+002270     Move Due-Month To Work-Month
+002280     Move Due-Day   To Work-Day
+002290     Perform Compute-Days-Value
+002300     Move Work-Days-Value To Due-Days-Value
+002310     If Due-Days-Value < Paid-Days-Value
+002320        Move "N" To Valid-Transaction-Switch
+002330        Move "Next Rent Due precedes Last Rent Paid" To
+002340             Reject-Reason
+002350     End-If
+002360     .
+002370 Compute-Days-Value.
+002380     Compute Work-Days-Value = (Work-Year * 360) +
+002390             ((Work-Month - 1) * 30) + Work-Day
+002400     .
+002410 Apply-Add.
+002420     Move Spaces               To Before-Image-Work
+002430     Move Trans-Dealer-Number  To Dealer-Number
+002440     Perform Move-Trans-To-Dealer-Record
+002450     Write Dealer-Record
+002460          Invalid Key
+002470             Move "N" To Valid-Transaction-Switch
+002480             Move "Dealer Number already exists" To Reject-Reason
+002490             Perform Print-Reject-Line
+002500          Not Invalid Key
+002510             Move Dealer-Record To After-Image-Work
+002520             Move "A" To Audit-Action
+002530             Perform Write-Audit-Record
+002540             Add 1 To Add-Count
+002550             Move "Added" To AL-Action
+002560             Move Spaces To AL-Message
+002570             Perform Print-Activity-Line
+002580     End-Write
+002590     .
+002600 Apply-Change.
+002610     Move Trans-Dealer-Number To Dealer-Number
+002620     Read Dealer-File Key Dealer-Number
+002630          Invalid Key
+002640             Move "N" To Valid-Transaction-Switch
+002650             Move "Dealer Number not found" To Reject-Reason
+002660             Perform Print-Reject-Line
+002670          Not Invalid Key
+002680             Move Dealer-Record To Before-Image-Work
+002690             Perform Move-Trans-To-Dealer-Record
+002700             Rewrite Dealer-Record
+002710                  Invalid Key
+002720                     Move "N" To Valid-Transaction-Switch
+002730                     Move "Rewrite failed" To Reject-Reason
+002740                     Perform Print-Reject-Line
+002750                  Not Invalid Key
+002760                     Move Dealer-Record To After-Image-Work
+002770                     Move "C" To Audit-Action
+002780                     Perform Write-Audit-Record
+002790                     Add 1 To Change-Count
+002800                     Move "Changed" To AL-Action
+002810                     Move Spaces To AL-Message
+002820                     Perform Print-Activity-Line
+002830             End-Rewrite
+002840     End-Read
+002850     .
+002860 Apply-Delete.
+002870     Move Trans-Dealer-Number To Dealer-Number
+002880     Read Dealer-File Key Dealer-Number
+002890          Invalid Key
+002900             Move "N" To Valid-Transaction-Switch
+002910             Move "Dealer Number not found" To Reject-Reason
+002920             Perform Print-Reject-Line
+002930          Not Invalid Key
+002940             Move Dealer-Record To Before-Image-Work
+002950             Delete Dealer-File Record
+002960                  Invalid Key
+002970                     Move "N" To Valid-Transaction-Switch
+002980                     Move "Delete failed" To Reject-Reason
+002990                     Perform Print-Reject-Line
+003000                  Not Invalid Key
+003010                     Move Spaces To After-Image-Work
+003020                     Move "D" To Audit-Action
+003030                     Perform Write-Audit-Record
+003040                     Add 1 To Delete-Count
+003050                     Move "Deleted" To AL-Action
+003060                     Move Spaces To AL-Message
+003070                     Perform Print-Activity-Line
+003080             End-Delete
+003090     End-Read
+003100     .
+003110 Move-Trans-To-Dealer-Record.
+003120     Move Trans-Last-Name           To Last-Name
+003130     Move Trans-First-Name          To First-Name
+003140     Move Trans-Middle-Name         To Middle-Name
+003150     Move Trans-Address-Line-1      To Address-Line-1
+003160     Move Trans-Address-Line-2      To Address-Line-2
+003170     Move Trans-City                To City
+003180     Move Trans-State-Or-Country    To State-Or-Country
+003190     Move Trans-Postal-Code         To Postal-Code
+003200     Move Trans-Home-Phone          To Home-Phone
+003210     Move Trans-Work-Phone          To Work-Phone
+003220     Move Trans-Other-Phone         To Other-Phone
+003230     Move Trans-Start-Date          To Start-Date
+003240     Move Trans-Last-Rent-Paid-Date To Last-Rent-Paid-Date
+003250                                       Of Dealer-Record
+003260     Move Trans-Next-Rent-Due-Date  To Next-Rent-Due-Date
+003270                                       Of Dealer-Record
+003280     Move Trans-Rent-Amount         To Rent-Amount
+003290                                       Of Dealer-Record
+003300     Move Trans-Consignment-Percent To Consignment-Percent
+003310     Move Trans-Last-Sold-Amount    To Last-Sold-Amount
+003320     Move Trans-Last-Sold-Date      To Last-Sold-Date
+003330     Move Trans-Sold-To-Date        To Sold-To-Date
+003340     Move Trans-Commission-To-Date  To Commission-To-Date
+003350     .
+003360 Write-Audit-Record.
+003370     Accept Audit-Date From Date
+003380     Accept Audit-Time From Time
+003390     Move Trans-Dealer-Number       To Audit-Dealer-Number
+003400     Move Before-Image-Work         To Audit-Before-Image
+003410     Move After-Image-Work          To Audit-After-Image
+003420     Write Audit-Record
+003430     .
+003440 Print-Reject-Line.
+003450     Add 1 To Reject-Count
+003460     Move "Rejected" To AL-Action
+003470     Move Reject-Reason To AL-Message
+003480     Perform Print-Activity-Line
+003490     .
+003500 Print-Activity-Line.
+003510     If Line-Count >= Max-Lines
+003520        Perform Heading-Routine
+003530     End-If
+003540     Move Spaces            To AL-Dealer-Number
+003550     Move Trans-Dealer-Number To AL-Dealer-Number
+003560     Write Report-Record From Activity-Line After 1
+003570     Add 1 To Line-Count
+003580     .
+003590 Print-Report-Trailer.
+003600     Move Add-Count    To Trailer-Add-Count
+003610     Move Change-Count To Trailer-Chg-Count
+003620     Move Delete-Count To Trailer-Del-Count
+003630     Move Reject-Count To Trailer-Rej-Count
+003640     Write Report-Record From Trailer-Line-1 After 2
+003650     Write Report-Record From Trailer-Line-2 After 1
+003660     Write Report-Record From Trailer-Line-3 After 1
+003670     Write Report-Record From Trailer-Line-4 After 1
+003680     .
+003690 Heading-Routine.
+003700     Add 1 To Page-Count
+003710     Move Page-Count To Page-No
+003720     If Page-Count = 1
+003730        Write Report-Record From Heading-Line-1 After Zero
+003740     Else
+003750        Write Report-Record From Heading-Line-1 After Page
+003760     End-If
+003770     Write Report-Record From Heading-Line-2 After 1
+003780     Write Report-Record From Heading-Line-3 After 2
+003790     Move 5 To Line-Count
+003800     .
+003810 Fill-Initial-Headings.
+003820     Accept Work-Date From Date
+003830     Accept Work-Time From Time
+003840     Move Corresponding Work-Date-X To
+003850                        Heading-Line-2
+003860     Move Corresponding Work-Time-X To
+003870                        Heading-Line-3
+003880     .
+003890 Open-Files.
+003900     Open Output Report-File
+003910                 Audit-File
+003920           Input Transaction-File
+003930           I-O   Dealer-File
+003940     .
+003950 Close-Files.
+003960     Close Report-File
+003970           Audit-File
+003980           Transaction-File
+003990           Dealer-File
+004000     .
+004010 Write-Dealer-Error-Log.
+004020     Move "CHAPT19E"    To Error-Program
+004030     Move "DEALER-FILE" To Error-File-Name
+004040     Move Dealer-Number To Error-Key-Value
+004050     Move Dealer-Status To Error-File-Status
+004060     Accept Error-Date From Date
+004070     Accept Error-Time From Time
+004080     Open Extend Error-Log-File
+004090     Write Error-Log-Record
+004100     Close Error-Log-File
+004110     .
