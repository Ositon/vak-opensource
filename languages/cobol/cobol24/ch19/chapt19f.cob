@@ -0,0 +1,236 @@
+000010 Identification Division.
+000020 Program-Id.  Chapt19f.
+000030* Dealer Statement Generator
+000040* Prints one mailable rent statement per dealer off Dealer-File,
+000050* full address block plus the amount currently due. When
+000060* Next-Rent-Due-Date has already passed today's date and
+000070* Last-Rent-Paid-Date does not cover that due date, a late fee
+000080* is assessed and shown as a separate line with a new total due.
+000090 Environment Division.
+000100 Configuration Section.
+000110 Source-Computer.  IBM-PC.
+000120 Object-Computer.  IBM-PC.
+000130 Input-Output  Section.
+000140 File-Control.
+000150     Select Report-File Assign To Printer.
+000160     Select Dealer-File Assign To "Dealer.Dat"
+000170         Organization Indexed
+000180         Access Sequential
+000190         Record Key Dealer-Number
+000200         Alternate Record Key Dealer-Name
+000210         File Status Dealer-Status.
+000220     Select Optional Error-Log-File Assign To "Syserr.Log"
+000230         Organization Line Sequential
+000240         File Status Error-Log-Status.
+000250 Data Division.
+000260 File Section.
+000270 Fd  Report-File.
+000280 01  Report-Record Pic X(80).
+000290 Fd  Dealer-File.
+000300     Copy Dealerec.
+000310 Fd  Error-Log-File.
+000320     Copy Errorlog.
+000330 Working-Storage Section.
+000340 01  Dealer-Status            Pic XX Value Zeros.
+000350     88  Dealer-Success   Value "00" Thru "09".
+000360     88  Hard-Dealer-Error Value "30" Thru "99".
+000370 01  Error-Log-Status         Pic XX Value Zeros.
+000380 01  Late-Fee-Percent         Pic 9(3)     Value 005.
+000390 01  Statement-Name-Line.
+000400     03  Filler               Pic X(15) Value Spaces.
+000410     03  Statement-Name       Pic X(50) Value Spaces.
+000420 01  Statement-Addr-Line-1.
+000430     03  Filler               Pic X(15) Value Spaces.
+000440     03  Statement-Address-1  Pic X(50) Value Spaces.
+000450 01  Statement-Addr-Line-2.
+000460     03  Filler               Pic X(15) Value Spaces.
+000470     03  Statement-Address-2  Pic X(50) Value Spaces.
+000480 01  Statement-City-Line.
+000490     03  Filler               Pic X(15) Value Spaces.
+000500     03  Statement-City       Pic X(40) Value Spaces.
+000510     03  Filler               Pic X(2)  Value Spaces.
+000520     03  Statement-State      Pic X(20) Value Spaces.
+000530     03  Filler               Pic X(2)  Value Spaces.
+000540     03  Statement-Postal     Pic X(15) Value Spaces.
+000550 01  Statement-Dealer-Line.
+000560     03  Filler               Pic X(15) Value Spaces.
+000570     03  Filler               Pic X(15) Value "Dealer Number:".
+000580     03  Statement-Dealer-No  Pic X(8)  Value Spaces.
+000590 01  Statement-Rent-Line.
+000600     03  Filler               Pic X(15) Value Spaces.
+000610     03  Filler          Pic X(21) Value "Current Rent Amount:".
+000620     03  Statement-Rent-Amt   Pic $$$,$$9.99.
+000630 01  Statement-Due-Line.
+000640     03  Filler               Pic X(15) Value Spaces.
+000650     03  Filler          Pic X(21) Value "Next Rent Due Date:".
+000660     03  Statement-Due-Date   Pic 99/99/9999.
+000670 01  Statement-Paid-Line.
+000680     03  Filler               Pic X(15) Value Spaces.
+000690     03  Filler          Pic X(21) Value "Last Payment Date:".
+000700     03  Statement-Paid-Date  Pic 99/99/9999.
+000710 01  Statement-Late-Line.
+000720     03  Filler               Pic X(15) Value Spaces.
+000730     03  Filler          Pic X(21) Value "Late Fee Assessed:".
+000740     03  Statement-Late-Fee   Pic $$$,$$9.99.
+000750 01  Statement-Total-Line.
+000760     03  Filler               Pic X(15) Value Spaces.
+000770     03  Filler               Pic X(21) Value "Total Amount Due:".
+000780     03  Statement-Total-Due  Pic $$$,$$9.99.
+000790 01  Statement-Closing-Line.
+000800     03  Filler               Pic X(15) Value Spaces.
+000810     03  Filler               Pic X(45)
+000820         Value "Please remit payment by the due date above.".
+000830 01  First-Statement-Switch   Pic X Value "Y".
+000840     88  First-Statement  Value "Y".
+000850 01  Current-Date-Area.
+000860     03  Current-Date-YYYYMMDD Pic 9(8).
+000870     03  Current-Date-X        Redefines Current-Date-YYYYMMDD.
+000880         05  Current-Year         Pic 9(4).
+000890         05  Current-Month        Pic 99.
+000900         05  Current-Day          Pic 99.
+000910 01  Due-Date-Area.
+000920     03  Due-Date-MMDDYYYY     Pic 9(8).
+000930     03  Due-Date-X            Redefines Due-Date-MMDDYYYY.
+000940         05  Due-Month            Pic 99.
+000950         05  Due-Day              Pic 99.
+000960         05  Due-Year             Pic 9(4).
+000970 01  Paid-Date-Area.
+000980     03  Paid-Date-MMDDYYYY    Pic 9(8).
+000990     03  Paid-Date-X           Redefines Paid-Date-MMDDYYYY.
+001000         05  Paid-Month           Pic 99.
+001010         05  Paid-Day             Pic 99.
+001020         05  Paid-Year            Pic 9(4).
+001030 01  Work-Date-Parts.
+001040     03  Work-Year            Pic 9(4).
+001050     03  Work-Month           Pic 99.
+001060     03  Work-Day             Pic 99.
+001070 01  Work-Days-Value          Pic S9(7) Comp.
+001080 01  Current-Days-Value       Pic S9(7) Comp.
+001090 01  Due-Days-Value           Pic S9(7) Comp.
+001100 01  Paid-Days-Value          Pic S9(7) Comp.
+001110 01  Days-Past-Due-Work       Pic S9(7) Comp.
+001120 01  Late-Fee-Work            Pic S9(7)v99 Comp-3 Value Zeros.
+001130 01  Total-Due-Work           Pic S9(7)v99 Comp-3 Value Zeros.
+001140 01  Statement-Count-Work     Pic 9(5)          Value Zeros.
+001150 Procedure Division.
+001160 Declaratives.
+001170 Dealer-File-Error Section.
+001180     Use After Standard Error Procedure On Dealer-File
+001190     .
+001200 Dealer-Error-Paragraph.
+001210     Display "Error on Dealer File " Dealer-Status
+001220     Perform Write-Dealer-Error-Log
+001230     If Hard-Dealer-Error
+001240        Display "Fatal error on Dealer File - job terminated"
+001250        Stop Run
+001260     End-If
+001270     .
+001280 End Declaratives.
+001290 Chapt19f-Start.
+001300     Display "Begin Process Chapt19f"
+001310     Perform Open-Files
+001320     If Dealer-Success
+001330        Perform Get-Current-Date
+001340        Perform Read-Dealer-File
+001350        Perform Process-Dealer Until Not Dealer-Success
+001360        Perform Close-Files
+001370     End-If
+001380     Stop Run.
+001390 Get-Current-Date.
+001400     Accept Current-Date-YYYYMMDD From Date YYYYMMDD
+001410     .
+001420 Read-Dealer-File.
+001430     Read Dealer-File Next Record
+001440          At End Move High-Values To Dealer-Status
+001450     End-Read
+001460     .
+001470 Process-Dealer.
+001480     Perform Compute-Late-Fee
+001490     Perform Print-Statement
+001500     Add 1 To Statement-Count-Work
+001510     Perform Read-Dealer-File
+001520     .
+001530 Compute-Late-Fee.
+001540     Move Zeros To Late-Fee-Work
+001550     Move Current-Year  To Work-Year
+001560     Move Current-Month To Work-Month
+001570     Move Current-Day   To Work-Day
+001580     Perform Compute-Days-Value
+001590     Move Work-Days-Value To Current-Days-Value
+001600     Move Next-Rent-Due-Date To Due-Date-MMDDYYYY
+001610     Move Due-Year  To Work-Year
+001620     Move Due-Month To Work-Month
+001630     Move Due-Day   To Work-Day
+001640     Perform Compute-Days-Value
+001650     Move Work-Days-Value To Due-Days-Value
+001660     Move Last-Rent-Paid-Date To Paid-Date-MMDDYYYY
+001670     Move Paid-Year  To Work-Year
+001680     Move Paid-Month To Work-Month
+001690     Move Paid-Day   To Work-Day
+001700     Perform Compute-Days-Value
+001710     Move Work-Days-Value To Paid-Days-Value
+001720     Compute Days-Past-Due-Work =
+001730             Current-Days-Value - Due-Days-Value
+001740     If Days-Past-Due-Work > 0
+001750        And Paid-Days-Value < Due-Days-Value
+001760        Compute Late-Fee-Work Rounded =
+001770                (Rent-Amount * Late-Fee-Percent) / 100
+001780     End-If
+001790     Compute Total-Due-Work = Rent-Amount + Late-Fee-Work
+001800     .
+001810 Compute-Days-Value.
+001820     Compute Work-Days-Value =
+001830             (Work-Year * 360) + ((Work-Month - 1) * 30)
+001840-             + Work-Day
+001850     .
+001860 Print-Statement.
+001870     Move Dealer-Name      To Statement-Name
+001880     Move Address-Line-1   To Statement-Address-1
+001890     Move Address-Line-2   To Statement-Address-2
+001900     Move City             To Statement-City
+001910     Move State-Or-Country To Statement-State
+001920     Move Postal-Code      To Statement-Postal
+001930     Move Dealer-Number    To Statement-Dealer-No
+001940     Move Rent-Amount      To Statement-Rent-Amt
+001950     Move Next-Rent-Due-Date To Statement-Due-Date
+001960     Move Last-Rent-Paid-Date To Statement-Paid-Date
+001970     Move Late-Fee-Work    To Statement-Late-Fee
+001980     Move Total-Due-Work   To Statement-Total-Due
+001990     If First-Statement
+002000        Move "N" To First-Statement-Switch
+002010        Write Report-Record From Statement-Name-Line After Zero
+002020     Else
+002030        Write Report-Record From Statement-Name-Line After Page
+002040     End-If
+002050     Write Report-Record From Statement-Addr-Line-1 After 1
+002060     Write Report-Record From Statement-Addr-Line-2 After 1
+002070     Write Report-Record From Statement-City-Line After 1
+002080     Write Report-Record From Statement-Dealer-Line After 2
+002090     Write Report-Record From Statement-Rent-Line After 2
+002100     Write Report-Record From Statement-Due-Line After 1
+002110     Write Report-Record From Statement-Paid-Line After 1
+002120     If Late-Fee-Work > 0
+002130        Write Report-Record From Statement-Late-Line After 2
+002140        Write Report-Record From Statement-Total-Line After 1
+002150     End-If
+002160     Write Report-Record From Statement-Closing-Line After 2
+002170     .
+002180 Open-Files.
+002190     Open Output Report-File
+002200           Input Dealer-File
+002210     .
+002220 Close-Files.
+002230     Close Report-File
+002240           Dealer-File
+002250     .
+002260 Write-Dealer-Error-Log.
+002270     Move "CHAPT19F"    To Error-Program
+002280     Move "DEALER-FILE" To Error-File-Name
+002290     Move Dealer-Number To Error-Key-Value
+002300     Move Dealer-Status To Error-File-Status
+002310     Accept Error-Date From Date
+002320     Accept Error-Time From Time
+002330     Open Extend Error-Log-File
+002340     Write Error-Log-Record
+002350     Close Error-Log-File
+002360     .
