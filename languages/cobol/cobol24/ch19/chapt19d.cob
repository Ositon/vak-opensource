@@ -0,0 +1,324 @@
+000010 Identification Division.
+000020 Program-Id.  Chapt19d.
+000030* Vehicle Inventory Listing
+000040* Lists every vehicle on Vehicle-File grouped by the dealer who
+000050* holds it on consignment, with a vehicle count and dollar
+000060* subtotal per dealer and a grand total at the end.
+000070 Environment Division.
+000080 Configuration Section.
+000090 Source-Computer.  IBM-PC.
+000100 Object-Computer.  IBM-PC.
+000110 Input-Output  Section.
+000120 File-Control.
+000130     Select Report-File Assign To Printer.
+000140     Select Vehicle-File Assign To "Vehicle.Dat"
+000150         Organization Indexed
+000160         Access Dynamic
+000170         Record Key Vehicle-Vin
+000180         Alternate Record Key Vehicle-Dealer-Number
+000190         File Status Vehicle-File-Status.
+000200     Select Dealer-File Assign To "Dealer.Dat"
+000210         Organization Indexed
+000220         Access Dynamic
+000230         Record Key Dealer-Number
+000240         Alternate Record Key Dealer-Name
+000250         File Status Dealer-Status.
+000251     Select Optional Error-Log-File Assign To "Syserr.Log"
+000252         Organization Line Sequential
+000253         File Status Error-Log-Status.
+000260 Data Division.
+000270 File Section.
+000280 Fd  Report-File.
+000290 01  Report-Record Pic X(80).
+000300 Fd  Vehicle-File.
+000310     Copy Vehicrec.
+000320 Fd  Dealer-File.
+000330     Copy Dealerec.
+000331 Fd  Error-Log-File.
+000332     Copy Errorlog.
+000340 Working-Storage Section.
+000350 01  Vehicle-File-Status      Pic XX Value Zeros.
+000360     88  Vehicle-Success  Value "00" Thru "09".
+000361     88  Hard-Vehicle-Error Value "30" Thru "99".
+000370 01  Dealer-Status            Pic XX Value Zeros.
+000380     88  Dealer-Success   Value "00" Thru "09".
+000390     88  Dealer-Not-Found Value "23".
+000391     88  Hard-Dealer-Error Value "30" Thru "99".
+000392 01  Error-Log-Status         Pic XX Value Zeros.
+000400 01  Heading-Line-1.
+000410     03  Filler      Pic X(12) Value "Created by:".
+000420     03  Filler      Pic X(8)  Value "CHAPT19D".
+000430     03  Filler      Pic X(11) Value Spaces.
+000440     03  Filler      Pic X(21) Value "Vehicle Inventory".
+000450     03  Filler      Pic X(4)  Value Spaces.
+000460     03  Filler      Pic X(5)  Value "Page".
+000470     03  Page-No     Pic Z(4)9 Value Zeros.
+000480 01  Heading-Line-2.
+000490     03  Filler      Pic X(12) Value "Created on:".
+000500     03  Date-MM     Pic 99.
+000510     03  Filler      Pic X     Value "/".
+000520     03  Date-DD     Pic 99.
+000530     03  Filler      Pic X     Value "/".
+000540     03  Date-YY     Pic 99.
+000550 01  Heading-Line-3.
+000560     03  Filler      Pic X(12) Value "At:".
+000570     03  Time-HH     Pic 99.
+000580     03  Filler      Pic X     Value ":".
+000590     03  Time-MM     Pic 99.
+000600     03  Filler      Pic X     Value ":".
+000610     03  Time-SS     Pic 99.
+000620 01  Dealer-Line.
+000630     03  Filler                 Pic X(7)  Value "Dealer:".
+000640     03  DL-Dealer-Number       Pic X(9).
+000650     03  DL-Dealer-Name         Pic X(43).
+000660 01  Heading-Line-4.
+000670     03  Filler      Pic X(10) Value "VIN".
+000680     03  Filler      Pic X(18) Value Spaces.
+000690     03  Filler      Pic X(21) Value "Make".
+000700     03  Filler      Pic X(21) Value "Model".
+000710     03  Filler      Pic X(5)  Value "Year".
+000720     03  Filler      Pic X(12) Value "Asking".
+000730     03  Filler      Pic X(12) Value "Sold".
+000740 01  Detail-Line.
+000750     03  Detail-Vin             Pic X(19)      Value Spaces.
+000760     03  Detail-Make            Pic X(21)      Value Spaces.
+000770     03  Detail-Model           Pic X(21)      Value Spaces.
+000780     03  Detail-Year            Pic X(5)       Value Spaces.
+000790     03  Detail-Asking          Pic ZZZ,ZZ9.99-.
+000800     03  Filler                 Pic X          Value Spaces.
+000810     03  Detail-Sold            Pic ZZZ,ZZ9.99-.
+000820 01  Dealer-Subtotal-Line.
+000830     03  Filler                 Pic X(15) Value Spaces.
+000840     03  Filler          Pic X(20) Value "Vehicles for dealer:".
+000850     03  SL-Vehicle-Count       Pic ZZ9.
+000860     03  Filler                 Pic X(5)  Value Spaces.
+000870     03  Filler                 Pic X(14) Value "Asking Total:".
+000880     03  SL-Asking-Total        Pic ZZZ,ZZ9.99-.
+000890     03  Filler                 Pic X(12) Value "Sold Total:".
+000900     03  SL-Sold-Total          Pic ZZZ,ZZ9.99-.
+000910 01  Grand-Total-Line.
+000920     03  Filler                 Pic X(15) Value Spaces.
+000930     03  Filler                 Pic X(20) Value "Total vehicles:".
+000940     03  GT-Vehicle-Count       Pic ZZZ,ZZ9.
+000950     03  Filler                 Pic X(5)  Value Spaces.
+000960     03  Filler                 Pic X(14) Value "Asking Total:".
+000970     03  GT-Asking-Total        Pic ZZZ,ZZ9.99-.
+000980     03  Filler                 Pic X(12) Value "Sold Total:".
+000990     03  GT-Sold-Total          Pic ZZZ,ZZ9.99-.
+001000 01  Line-Count           Pic 99          Value 99.
+001010 01  Page-Count           Pic 9(4)        Value Zeros.
+001020 01  Max-Lines            Pic 99          Value 55.
+001030 01  Date-And-Time-Area.
+001040     03  Work-Date            Pic 9(6).
+001050     03  Work-Date-X          Redefines Work-Date.
+001060         05  Date-YY          Pic 99.
+001070         05  Date-MM          Pic 99.
+001080         05  Date-DD          Pic 99.
+001090     03  Work-Time            Pic 9(8).
+001100     03  Work-Time-X          Redefines Work-Time.
+001110         05  Time-HH          Pic 99.
+001120         05  Time-MM          Pic 99.
+001130         05  Time-SS          Pic 99.
+001140         05  Filler           Pic XX.
+001150 01  Detail-Name-Work         Pic X(43)         Value Spaces.
+001160 01  First-Detail-Switch      Pic X             Value "Y".
+001170     88  First-Detail         Value "Y".
+001180 01  Prior-Dealer-Number      Pic X(8)          Value Spaces.
+001190 01  Dealer-Vehicle-Count     Pic 9(5)          Value Zeros.
+001200 01  Dealer-Asking-Total      Pic S9(8)v99 Comp-3 Value Zeros.
+001210 01  Dealer-Sold-Total        Pic S9(8)v99 Comp-3 Value Zeros.
+001220 01  Grand-Vehicle-Count      Pic 9(6)          Value Zeros.
+001230 01  Grand-Asking-Total       Pic S9(9)v99 Comp-3 Value Zeros.
+001240 01  Grand-Sold-Total         Pic S9(9)v99 Comp-3 Value Zeros.
+001260 Procedure Division.
+001270 Declaratives.
+001280 Vehicle-File-Error Section.
+001290     Use After Standard Error Procedure On Vehicle-File
+001300     .
+001310 Vehicle-Error-Paragraph.
+001320     Display "Error on Vehicle File " Vehicle-File-Status
+001321     Perform Write-Vehicle-Error-Log
+001322     If Hard-Vehicle-Error
+001323        Display "Fatal error on Vehicle File - job terminated"
+001324        Stop Run
+001325     End-If
+001330     .
+001340 Dealer-File-Error Section.
+001350     Use After Standard Error Procedure On Dealer-File
+001360     .
+001370 Dealer-Error-Paragraph.
+001380     Display "Error on Dealer File " Dealer-Status
+001381     Perform Write-Dealer-Error-Log
+001382     If Hard-Dealer-Error
+001383        Display "Fatal error on Dealer File - job terminated"
+001384        Stop Run
+001385     End-If
+001390     .
+001400 End Declaratives.
+001410 Chapt19d-Start.
+001420     Display "Begin Process Chapt19d"
+001430     Perform Open-Files
+001440      If Vehicle-Success
+001450        Perform Fill-Initial-Headings
+001460        Perform Start-Vehicle-By-Dealer
+001470        Perform Process-File Until Not Vehicle-Success
+001480        If Not First-Detail
+001490           Perform Print-Dealer-Subtotal
+001500        End-If
+001510        Perform Print-Grand-Totals
+001520        Perform Close-Files
+001530     End-If
+001540     Stop Run.
+001550 Start-Vehicle-By-Dealer.
+001560     Move Low-Values To Vehicle-Dealer-Number
+001570     Start Vehicle-File Key Not < Vehicle-Dealer-Number
+001580     .
+001590 Process-File.
+001600     Read Vehicle-File Next Record
+001610          At End Continue
+001620          Not At End
+001630             Perform Check-Dealer-Break
+001640     End-Read
+001650     .
+001660 Check-Dealer-Break.
+001670     If First-Detail
+001680        Perform Start-New-Dealer
+001690     Else
+001700        If Vehicle-Dealer-Number Not = Prior-Dealer-Number
+001710           Perform Print-Dealer-Subtotal
+001720           Perform Start-New-Dealer
+001730        End-If
+001740     End-If
+001750     Perform Print-Vehicle-Detail
+001760     .
+001770 Start-New-Dealer.
+001780     Move "N" To First-Detail-Switch
+001790     Move Vehicle-Dealer-Number To Prior-Dealer-Number
+001800     Move Zeros To Dealer-Vehicle-Count
+001810                   Dealer-Asking-Total
+001820                   Dealer-Sold-Total
+001830     Perform Lookup-Dealer-Name
+001840     If Line-Count >= Max-Lines
+001850        Perform Heading-Routine
+001860     End-If
+001870     Move Spaces           To Dealer-Line
+001880     Move Vehicle-Dealer-Number To DL-Dealer-Number
+001890     Move Detail-Name-Work To DL-Dealer-Name
+001900     Write Report-Record From Dealer-Line After 2
+001910     Write Report-Record From Heading-Line-4 After 1
+001920     Add 2 To Line-Count
+001930     .
+001940 Lookup-Dealer-Name.
+001950     Move Vehicle-Dealer-Number To Dealer-Number
+001960     Read Dealer-File Key Dealer-Number
+001970          Invalid Key
+001980             Move Spaces To Detail-Name-Work
+001990          Not Invalid Key
+002000             Perform Format-Name
+002010     End-Read
+002020     .
+002030 Format-Name.
+002040     Move Spaces To Detail-Name-Work
+002050     String First-Name  Delimited By Space
+002060            " "         Delimited By Size
+002070            Middle-Name Delimited By Space
+002080            " "         Delimited By Size
+002090            Last-Name   Delimited By Space
+002100            Into Detail-Name-Work
+002110     End-String
+002120     .
+002130 Print-Vehicle-Detail.
+002140     If Line-Count >= Max-Lines
+002150        Perform Heading-Routine
+002160        Write Report-Record From Dealer-Line After 1
+002170        Write Report-Record From Heading-Line-4 After 1
+002180        Add 2 To Line-Count
+002190     End-If
+002200     Move Spaces          To Detail-Line
+002210     Move Vehicle-Vin     To Detail-Vin
+002220     Move Vehicle-Make    To Detail-Make
+002230     Move Vehicle-Model   To Detail-Model
+002240     Move Vehicle-Year    To Detail-Year
+002250     Move Asking-Price    To Detail-Asking
+002260     If Vehicle-Sold
+002270        Move Sold-Price   To Detail-Sold
+002280     Else
+002290        Move Zeros        To Detail-Sold
+002300     End-If
+002310     Write Report-Record From Detail-Line After 1
+002320     Add 1 To Line-Count
+002330     Add 1 To Dealer-Vehicle-Count
+002340                Grand-Vehicle-Count
+002350     Add Asking-Price To Dealer-Asking-Total
+002360                          Grand-Asking-Total
+002370     If Vehicle-Sold
+002380        Add Sold-Price To Dealer-Sold-Total
+002390                          Grand-Sold-Total
+002400     End-If
+002410     .
+002420 Print-Dealer-Subtotal.
+002430     Move Dealer-Vehicle-Count To SL-Vehicle-Count
+002440     Move Dealer-Asking-Total  To SL-Asking-Total
+002450     Move Dealer-Sold-Total    To SL-Sold-Total
+002460     Write Report-Record From Dealer-Subtotal-Line After 2
+002470     Add 2 To Line-Count
+002480     .
+002490 Print-Grand-Totals.
+002500     Move Grand-Vehicle-Count To GT-Vehicle-Count
+002510     Move Grand-Asking-Total  To GT-Asking-Total
+002520     Move Grand-Sold-Total    To GT-Sold-Total
+002530     Write Report-Record From Grand-Total-Line After 3
+002540     .
+002550 Heading-Routine.
+002560     Add 1 To Page-Count
+002570     Move Page-Count To Page-No
+002580     If Page-Count = 1
+002590        Write Report-Record From Heading-Line-1 After Zero
+002600     Else
+002610        Write Report-Record From Heading-Line-1 After Page
+002620     End-If
+002630     Write Report-Record From Heading-Line-2 After 1
+002640     Write Report-Record From Heading-Line-3 After 1
+002650     Move 3 To Line-Count
+002660     .
+002670 Fill-Initial-Headings.
+002680     Accept Work-Date From Date
+002690     Accept Work-Time From Time
+002700     Move Corresponding Work-Date-X To
+002710                        Heading-Line-2
+002720     Move Corresponding Work-Time-X To
+002730                        Heading-Line-3
+002740     Perform Heading-Routine
+002750     .
+002760 Open-Files.
+002770     Open Output Report-File
+002780           Input Vehicle-File
+002790           Input Dealer-File
+002800     .
+002810 Close-Files.
+002820     Close Report-File
+002830           Vehicle-File
+002840           Dealer-File
+002850     .
+002860 Write-Vehicle-Error-Log.
+002870     Move "CHAPT19D"     To Error-Program
+002880     Move "VEHICLE-FILE" To Error-File-Name
+002890     Move Vehicle-Vin    To Error-Key-Value
+002900     Move Vehicle-File-Status To Error-File-Status
+002910     Accept Error-Date From Date
+002920     Accept Error-Time From Time
+002930     Open Extend Error-Log-File
+002940     Write Error-Log-Record
+002950     Close Error-Log-File
+002960     .
+002970 Write-Dealer-Error-Log.
+002980     Move "CHAPT19D"    To Error-Program
+002990     Move "DEALER-FILE" To Error-File-Name
+003000     Move Dealer-Number To Error-Key-Value
+003010     Move Dealer-Status To Error-File-Status
+003020     Accept Error-Date From Date
+003030     Accept Error-Time From Time
+003040     Open Extend Error-Log-File
+003050     Write Error-Log-Record
+003060     Close Error-Log-File
+003070     .
