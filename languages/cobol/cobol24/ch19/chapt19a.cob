@@ -1,182 +1,369 @@
 000010 @OPTIONS MAIN,TEST
 000020 Identification Division.
 000030 Program-Id.  Chapt19a.
-000031* Simple Report
-000043 Environment Division.
-000050 Configuration Section.
-000055 Source-Computer.  IBM-PC.
-000056 Object-Computer.  IBM-PC.
-000061 Input-Output  Section.
-000062 File-Control.
-000063     Select Report-File Assign To Printer.
-000066     Select Dealer-File Assign To "Dealer.Dat"
-000067         Organization Indexed
-000068         Access Sequential
-000069         Record Key Dealer-Number
-000070         Alternate Record Key Dealer-Name
-000071         File Status Dealer-Status.
-000076 Data Division.
-000077 File Section.
-000078 Fd  Report-File.
-000079 01  Report-Record Pic X(80).
-000093 Fd  Dealer-File.
-000094 01  Dealer-Record.
-000095     03  Dealer-Number         Pic X(8).
-000096     03  Dealer-Name.
-000097         05  Last-Name   Pic X(25).
-000098         05  First-Name  Pic X(15).
-000099         05  Middle-Name Pic X(10).
-000100     03  Address-Line-1      Pic X(50).
-000101     03  Address-Line-2      Pic X(50).
-000102     03  City                Pic X(40).
-000103     03  State-Or-Country    Pic X(20).
-000104     03  Postal-Code         Pic X(15).
-000105     03  Home-Phone          Pic X(20).
-000106     03  Work-Phone          Pic X(20).
-000107     03  Other-Phone         Pic X(20).
-000108     03  Start-Date          Pic 9(8).
-000109     03  Last-Rent-Paid-Date Pic 9(8).
-000110     03  Next-Rent-Due-Date  Pic 9(8).
-000111     03  Rent-Amount         Pic 9(4)v99.
-000112     03  Consignment-Percent Pic 9(3).
-000113     03  Last-Sold-Amount    Pic S9(7)v99.
-000114     03  Last-Sold-Date      Pic 9(8).
-000115     03  Sold-To-Date        Pic S9(7)v99.
-000116     03  Commission-To-Date  Pic S9(7)v99.
-000117     03  Filler              Pic X(15).
-000144 Working-Storage Section.
-000206 01  Dealer-Status           Pic XX Value Zeros.
-000207     88  Dealer-Success  Value "00" Thru "09".
-000209 01  Heading-Line-1.
-000210     03  Filler      Pic X(12) Value "Created by:".
-000211     03  Filler      Pic X(8)  Value "CHAPT19A".
-000212     03  Filler      Pic X(11) Value Spaces.
-000213     03  Filler      Pic X(23) Value "Dealer File Rent Report".
-000214     03  Filler      Pic X(10) Value Spaces.
-000215     03  Filler      Pic X(5)  Value "Page".
-000216     03  Page-No     Pic Z(4)9 Value Zeros.
-000217 01  Heading-Line-2.
-000218     03  Filler      Pic X(12) Value "Created on:".
-000219     03  Date-MM     Pic 99.
-000220     03  Filler      Pic X     Value "/".
-000221     03  Date-DD     Pic 99.
-000222     03  Filler      Pic X     Value "/".
-000223     03  Date-YY     Pic 99.
-000224 01  Heading-Line-3.
-000225     03  Filler      Pic X(12) Value "At:".
-000226     03  Time-HH     Pic 99.
-000227     03  Filler      Pic X     Value ":".
-000228     03  Time-MM     Pic 99.
-000229     03  Filler      Pic X     Value ":".
-000230     03  Time-SS     Pic 99.
-000231 01  Heading-Line-4.
-000232     03  Filler      Pic X(41) Value Spaces.
-000233     03  Filler      Pic X(27) Value "Last Rent  Next Rent".
-000234     03  Filler      Pic X(4)  Value "Rent".
-000235 01  Heading-Line-5.
-000236     03  Filler   Pic X(44) Value "Name".
-000237     03  Filler   Pic X(29) Value "Paid       Due         Amount".
-000238 01  Detail-Line.
-000239     03  Detail-Name         Pic X(40)       Value Spaces.
-000240     03  Filler              Pic X           Value Spaces.
-000241     03  Last-Rent-Paid-Date Pic 99/99/9999.
-000242     03  Filler              Pic X           Value Spaces.
-000243     03  Next-Rent-Due-Date  Pic 99/99/9999.
-000244     03  Filler              Pic X           Value Spaces.
-000245     03  Rent-Amount         Pic $$$,$$$.99.
-000246 01  Line-Count           Pic 99          Value 99.
-000247 01  Page-Count           Pic 9(4)        Value Zeros.
-000248 01  Max-Lines            Pic 99          Value 60.
-000249 01  Date-And-Time-Area.
-000250     03  Work-Date            Pic 9(6).
-000251     03  Work-Date-X          Redefines Work-Date.
-000252         05  Date-YY          Pic 99.
-000253         05  Date-MM          Pic 99.
-000254         05  Date-DD          Pic 99.
-000255     03  Work-Time            Pic 9(8).
-000256     03  Work-Time-X          Redefines Work-Time.
-000257         05  Time-HH          Pic 99.
-000258         05  Time-MM          Pic 99.
-000259         05  Time-SS          Pic 99.
-000260         05  Filler           Pic XX.
-000261
-000262 Procedure Division.
-000263 Declaratives.
-000264 Dealer-File-Error Section.
-000265     Use After Standard Error Procedure On Dealer-File
-000266     .
-000267 Dealer-Error-Paragraph.
-000268     Display "Error on Dealer File " Dealer-Status
-000269     .
-000270 End Declaratives.
-000271 Chapt19a-Start.
-000272     Display "Begin Process Chapt19a"
-000273     Perform Open-Files
-000274      If Dealer-Success
-000275        Perform Fill-Initial-Headings
-000276        Perform Start-Alternate-Key
-000277        Perform Process-File Until Not Dealer-Success
-000278        Perform Close-Files
-000279     End-If
-000280     Stop Run.
-000281 Start-Alternate-Key.
-000282     Move Low-Values To Dealer-Name
-000283     Start Dealer-File Key Not < Dealer-Name
-000284     .
-000285 Process-File.
-000286     Read Dealer-File
-000287          At End Continue
-000288          Not At End
-000289             Perform Print-This-Record
-000290     End-Read
-000291     .
-000292 Print-This-Record.
-000293     Perform Format-Name
-000294     Move Corresponding Dealer-Record To Detail-Line
-000295     If Line-Count >= Max-Lines
-000296        Perform Heading-Routine
-000297     End-If
-000298     Write Report-Record From Detail-Line After 1
-000299     Add 1 To Line-Count
-000301     .
-000302 Heading-Routine.
-000303     Add 1 To Page-Count
-000304     Move Page-Count To Page-No
-000305     If Page-Count = 1
-000306        Write Report-Record From Heading-Line-1 After Zero
-000307     Else
-000308        Write Report-Record From Heading-Line-1 After Page
-000309     End-If
-000310     Write Report-Record From Heading-Line-2 After 1
-000311     Write Report-Record From Heading-Line-3 After 1
-000312     Write Report-Record From Heading-Line-4 After 2
-000313     Write Report-Record From Heading-Line-5 After 1
-000314     Write Report-Record From Heading-Line-5 Before 2
-000315     Move 7 To Line-Count
-000316     .
-000317 Format-Name.
-000318     Move Spaces To Detail-Name
-000319     String First-Name  Delimited By Space
-000320            " "         Delimited By Size
-000321            Middle-Name Delimited By Space
-000322            " "         Delimited By Size
-000323            Last-Name   Delimited By Space
-000324            Into Detail-Name
-000325     End-String
-000326     .
-000327 Fill-Initial-Headings.
-000328     Accept Work-Date From Date
-000329     Accept Work-Time From Time
-000330     Move Corresponding Work-Date-X To
-000331                        Heading-Line-2
-000332     Move Corresponding Work-Time-X To
-000333                        Heading-Line-3
-000334     .
-000335 Open-Files.
-000336     Open Output Report-File
-000337           Input Dealer-File
-000338     .
-000339 Close-Files.
-000340     Close Report-File
-000341           Dealer-File
-000342     .
\ No newline at end of file
+000040* Simple Report
+000050 Environment Division.
+000060 Configuration Section.
+000070 Source-Computer.  IBM-PC.
+000080 Object-Computer.  IBM-PC.
+000090 Input-Output  Section.
+000100 File-Control.
+000110     Select Report-File Assign To Printer.
+000120     Select Dealer-File Assign To "Dealer.Dat"
+000130         Organization Indexed
+000140         Access Sequential
+000150         Record Key Dealer-Number
+000160         Alternate Record Key Dealer-Name
+000170         File Status Dealer-Status.
+000180     Select Parameter-File Assign To "Chapt19a.Parm"
+000190         Organization Line Sequential
+000200         File Status Parm-Status.
+000210     Select Extract-File Assign To "Chapt19a.Ext"
+000220         Organization Line Sequential
+000230         File Status Extract-Status.
+000240     Select Restart-File Assign To "Chapt19a.Rst"
+000250         Organization Line Sequential
+000260         File Status Restart-Status.
+000265     Select Optional Error-Log-File Assign To "Syserr.Log"
+000266         Organization Line Sequential
+000267         File Status Error-Log-Status.
+000270 Data Division.
+000280 File Section.
+000290 Fd  Report-File.
+000300 01  Report-Record Pic X(80).
+000310 Fd  Extract-File.
+000320 01  Extract-Record.
+000330     03  Extract-Dealer-Number     Pic X(8).
+000340     03  Filler                    Pic X     Value Space.
+000350     03  Extract-Detail-Name       Pic X(40).
+000360     03  Filler                    Pic X     Value Space.
+000370     03  Extract-Last-Rent-Paid    Pic 9(8).
+000380     03  Filler                    Pic X     Value Space.
+000390     03  Extract-Next-Rent-Due     Pic 9(8).
+000400     03  Filler                    Pic X     Value Space.
+000410     03  Extract-Rent-Amount       Pic 9(4)v99.
+000420 Fd  Dealer-File.
+000430     Copy Dealerec.
+000440 Fd  Restart-File.
+000450 01  Restart-Record.
+000460     03  Restart-Dealer-Number     Pic X(8).
+000465 Fd  Error-Log-File.
+000466     Copy Errorlog.
+000470 Fd  Parameter-File.
+000480 01  Parameter-Record.
+000490     03  Parm-Selection-Type   Pic X.
+000500         88  Full-File-Run     Value Space.
+000510     03  Parm-Name-From        Pic X(50).
+000520     03  Parm-Name-To          Pic X(50).
+000530     03  Parm-Dealer-Number    Pic X(8).
+000540     03  Parm-Due-Date-Cutoff  Pic 9(8).
+000550 Working-Storage Section.
+000560 01  Dealer-Status           Pic XX Value Zeros.
+000570     88  Dealer-Success  Value "00" Thru "09".
+000571     88  Hard-Dealer-Error  Value "30" Thru "99".
+000572 01  Error-Log-Status        Pic XX Value Zeros.
+000580 01  Parm-Status             Pic XX Value Zeros.
+000590     88  Parm-File-Opened    Value "00".
+000600 01  Extract-Status          Pic XX Value Zeros.
+000610 01  Restart-Status          Pic XX Value Zeros.
+000620     88  Restart-File-Opened Value "00".
+000630 01  Restart-Requested-Switch Pic X Value "N".
+000640     88  Restart-Requested   Value "Y".
+000650 01  Checkpoint-Interval     Pic 9(4) Value 0025.
+000660 01  Checkpoint-Counter      Pic 9(4) Comp Value Zeros.
+000670 01  Last-Dealer-Processed   Pic X(8) Value Spaces.
+000680 01  Heading-Line-1.
+000690     03  Filler      Pic X(12) Value "Created by:".
+000700     03  Filler      Pic X(8)  Value "CHAPT19A".
+000710     03  Filler      Pic X(11) Value Spaces.
+000720     03  Filler      Pic X(23) Value "Dealer File Rent Report".
+000730     03  Filler      Pic X(10) Value Spaces.
+000740     03  Filler      Pic X(5)  Value "Page".
+000750     03  Page-No     Pic Z(4)9 Value Zeros.
+000760 01  Heading-Line-2.
+000770     03  Filler      Pic X(12) Value "Created on:".
+000780     03  Date-MM     Pic 99.
+000790     03  Filler      Pic X     Value "/".
+000800     03  Date-DD     Pic 99.
+000810     03  Filler      Pic X     Value "/".
+000820     03  Date-YY     Pic 99.
+000830 01  Heading-Line-3.
+000840     03  Filler      Pic X(12) Value "At:".
+000850     03  Time-HH     Pic 99.
+000860     03  Filler      Pic X     Value ":".
+000870     03  Time-MM     Pic 99.
+000880     03  Filler      Pic X     Value ":".
+000890     03  Time-SS     Pic 99.
+000900 01  Heading-Line-4.
+000910     03  Filler      Pic X(41) Value Spaces.
+000920     03  Filler      Pic X(27) Value "Last Rent  Next Rent".
+000930     03  Filler      Pic X(4)  Value "Rent".
+000940 01  Heading-Line-5.
+000950     03  Filler   Pic X(44) Value "Name".
+000960     03  Filler   Pic X(29) Value "Paid       Due         Amount".
+000970 01  Detail-Line.
+000980     03  Detail-Name         Pic X(40)       Value Spaces.
+000990     03  Filler              Pic X           Value Spaces.
+001000     03  Last-Rent-Paid-Date Pic 99/99/9999.
+001010     03  Filler              Pic X           Value Spaces.
+001020     03  Next-Rent-Due-Date  Pic 99/99/9999.
+001030     03  Filler              Pic X           Value Spaces.
+001040     03  Rent-Amount         Pic $$$,$$$.99.
+001050 01  Trailer-Line-1.
+001060     03  Filler             Pic X(24) Value Spaces.
+001070     03  Filler             Pic X(20) Value "Total Rent Billed:".
+001080     03  Trailer-Rent-Total Pic $$,$$$,$$9.99.
+001090 01  Trailer-Line-2.
+001100     03  Filler             Pic X(24) Value Spaces.
+001110     03  Filler             Pic X(20) Value "Total Commission:".
+001120     03  Trailer-Commis-Tot Pic Z,ZZZ,ZZ9.99-.
+001130 01  Trailer-Line-3.
+001140     03  Filler             Pic X(24) Value Spaces.
+001150     03  Filler             Pic X(20) Value "Total Sold-To-Date:".
+001160     03  Trailer-Sold-Total Pic Z,ZZZ,ZZ9.99-.
+001170 01  Trailer-Line-4.
+001180     03  Filler             Pic X(24) Value Spaces.
+001190     03  Filler             Pic X(20) Value "Dealers Reported:".
+001200     03  Trailer-Deal-Count Pic ZZZ,ZZ9.
+001210 01  Report-Totals.
+001220     03  Total-Rent-Amount        Pic S9(9)v99 Comp-3 Value Zeros.
+001230     03  Total-Commission-To-Date Pic S9(9)v99 Comp-3 Value Zeros.
+001240     03  Total-Sold-To-Date       Pic S9(9)v99 Comp-3 Value Zeros.
+001250     03  Total-Dealer-Count       Pic 9(7)          Value Zeros.
+001260 01  Line-Count           Pic 99          Value 99.
+001270 01  Page-Count           Pic 9(4)        Value Zeros.
+001280 01  Max-Lines            Pic 99          Value 60.
+001290 01  Date-And-Time-Area.
+001300     03  Work-Date            Pic 9(6).
+001310     03  Work-Date-X          Redefines Work-Date.
+001320         05  Date-YY          Pic 99.
+001330         05  Date-MM          Pic 99.
+001340         05  Date-DD          Pic 99.
+001350     03  Work-Time            Pic 9(8).
+001360     03  Work-Time-X          Redefines Work-Time.
+001370         05  Time-HH          Pic 99.
+001380         05  Time-MM          Pic 99.
+001390         05  Time-SS          Pic 99.
+001400         05  Filler           Pic XX.
+001420 Procedure Division.
+001430 Declaratives.
+001440 Dealer-File-Error Section.
+001450     Use After Standard Error Procedure On Dealer-File
+001460     .
+001470 Dealer-Error-Paragraph.
+001480     Display "Error on Dealer File " Dealer-Status
+001481     Perform Write-Dealer-Error-Log
+001482     If Hard-Dealer-Error
+001483        Display "Fatal error on Dealer File - job terminated"
+001484        Stop Run
+001485     End-If
+001490     .
+001500 End Declaratives.
+001510 Chapt19a-Start.
+001520     Display "Begin Process Chapt19a"
+001530     Perform Open-Files
+001540      If Dealer-Success
+001550        Perform Fill-Initial-Headings
+001560        Perform Read-Parameter-Card
+001570        If Full-File-Run
+001580           Perform Read-Restart-Card
+001590        End-If
+001600        Perform Position-Dealer-File
+001610        Perform Process-File Until Not Dealer-Success
+001620        If Full-File-Run
+001630           Perform Clear-Restart-File
+001640        End-If
+001650        Perform Print-Report-Trailer
+001660        Perform Close-Files
+001670     End-If
+001680     Stop Run.
+001690 Read-Parameter-Card.
+001700     Move Spaces To Parameter-Record
+001710     Open Input Parameter-File
+001720     If Parm-File-Opened
+001730        Read Parameter-File
+001740             At End Move Spaces To Parameter-Record
+001750        End-Read
+001760        Close Parameter-File
+001770     Else
+001780        Move Spaces To Parameter-Record
+001790     End-If
+001800     .
+001810 Read-Restart-Card.
+001820     Move Spaces To Restart-Record
+001830     Open Input Restart-File
+001840     If Restart-File-Opened
+001850        Read Restart-File
+001860             At End Move Spaces To Restart-Record
+001870        End-Read
+001880        Close Restart-File
+001890     End-If
+001900     If Restart-Dealer-Number Not = Spaces
+001910        Move "Y" To Restart-Requested-Switch
+001920     End-If
+001930     .
+001940 Write-Checkpoint.
+001950     Move Last-Dealer-Processed To Restart-Dealer-Number
+001960     Open Output Restart-File
+001970     Write Restart-Record
+001980     Close Restart-File
+001990     .
+002000 Clear-Restart-File.
+002010     Move Spaces To Restart-Record
+002020     Open Output Restart-File
+002030     Write Restart-Record
+002040     Close Restart-File
+002050     .
+002060 Position-Dealer-File.
+002070     Evaluate Parm-Selection-Type
+002080        When "N"
+002090             Move Parm-Name-From To Dealer-Name
+002100             Start Dealer-File Key Not < Dealer-Name
+002110                 Invalid Key Move High-Values To Dealer-Status
+002120             End-Start
+002130        When "D"
+002140             Move Parm-Dealer-Number To Dealer-Number
+002150             Start Dealer-File Key = Dealer-Number
+002160                 Invalid Key Move High-Values To Dealer-Status
+002170             End-Start
+002180        When Other
+002190             If Restart-Requested
+002200                Move Restart-Dealer-Number To Dealer-Number
+002210                Start Dealer-File Key Not < Dealer-Number
+002220                    Invalid Key Move High-Values To Dealer-Status
+002230                End-Start
+002240             Else
+002250                Move Low-Values To Dealer-Name
+002260                Start Dealer-File Key Not < Dealer-Name
+002270                    Invalid Key Move High-Values To Dealer-Status
+002280                End-Start
+002290             End-If
+002300     End-Evaluate
+002310     .
+002320 Process-File.
+002330     Read Dealer-File
+002340          At End Continue
+002350          Not At End
+002360             Perform Evaluate-Selection
+002370     End-Read
+002380     .
+002390 Evaluate-Selection.
+002400     Evaluate Parm-Selection-Type
+002410        When "N"
+002420             If Dealer-Name > Parm-Name-To
+002430                Move High-Values To Dealer-Status
+002440             Else
+002450                Perform Print-This-Record
+002460             End-If
+002470        When "D"
+002480             Perform Print-This-Record
+002490             Move High-Values To Dealer-Status
+002500        When "R"
+002510             If Next-Rent-Due-Date Of Dealer-Record
+002520                Not > Parm-Due-Date-Cutoff
+002530                Perform Print-This-Record
+002540             End-If
+002550        When Other
+002560             Perform Print-This-Record
+002570     End-Evaluate
+002580     .
+002590 Print-This-Record.
+002600     Perform Format-Name
+002610     Move Corresponding Dealer-Record To Detail-Line
+002620     If Line-Count >= Max-Lines
+002630        Perform Heading-Routine
+002640     End-If
+002650     Write Report-Record From Detail-Line After 1
+002660     Add 1 To Line-Count
+002670     Perform Write-Extract-Record
+002680     Perform Accumulate-Totals
+002690     .
+002700 Write-Extract-Record.
+002710     Move Dealer-Number         To Extract-Dealer-Number
+002720     Move Detail-Name           To Extract-Detail-Name
+002730     Move Last-Rent-Paid-Date Of Dealer-Record
+002740                                To Extract-Last-Rent-Paid
+002750     Move Next-Rent-Due-Date Of Dealer-Record
+002760                                To Extract-Next-Rent-Due
+002770     Move Rent-Amount Of Dealer-Record
+002780                                To Extract-Rent-Amount
+002790     Write Extract-Record
+002800     .
+002810 Accumulate-Totals.
+002820     Add Rent-Amount Of Dealer-Record To Total-Rent-Amount
+002830     Add Commission-To-Date           To Total-Commission-To-Date
+002840     Add Sold-To-Date                 To Total-Sold-To-Date
+002850     Add 1                            To Total-Dealer-Count
+002860     If Full-File-Run
+002870        Move Dealer-Number To Last-Dealer-Processed
+002880        Add 1 To Checkpoint-Counter
+002890        If Checkpoint-Counter >= Checkpoint-Interval
+002900           Perform Write-Checkpoint
+002910           Move Zeros To Checkpoint-Counter
+002920        End-If
+002930     End-If
+002940     .
+002950 Print-Report-Trailer.
+002960     Move Total-Rent-Amount        To Trailer-Rent-Total
+002970     Move Total-Commission-To-Date To Trailer-Commis-Tot
+002980     Move Total-Sold-To-Date       To Trailer-Sold-Total
+002990     Move Total-Dealer-Count       To Trailer-Deal-Count
+003000     Write Report-Record From Trailer-Line-1 After 2
+003010     Write Report-Record From Trailer-Line-2 After 1
+003020     Write Report-Record From Trailer-Line-3 After 1
+003030     Write Report-Record From Trailer-Line-4 After 2
+003040     .
+003050 Heading-Routine.
+003060     Add 1 To Page-Count
+003070     Move Page-Count To Page-No
+003080     If Page-Count = 1
+003090        Write Report-Record From Heading-Line-1 After Zero
+003100     Else
+003110        Write Report-Record From Heading-Line-1 After Page
+003120     End-If
+003130     Write Report-Record From Heading-Line-2 After 1
+003140     Write Report-Record From Heading-Line-3 After 1
+003150     Write Report-Record From Heading-Line-4 After 2
+003160     Write Report-Record From Heading-Line-5 After 1
+003170     Write Report-Record From Heading-Line-5 Before 2
+003180     Move 7 To Line-Count
+003190     .
+003200 Format-Name.
+003210     Move Spaces To Detail-Name
+003220     String First-Name  Delimited By Space
+003230            " "         Delimited By Size
+003240            Middle-Name Delimited By Space
+003250            " "         Delimited By Size
+003260            Last-Name   Delimited By Space
+003270            Into Detail-Name
+003280     End-String
+003290     .
+003300 Fill-Initial-Headings.
+003310     Accept Work-Date From Date
+003320     Accept Work-Time From Time
+003330     Move Corresponding Work-Date-X To
+003340                        Heading-Line-2
+003350     Move Corresponding Work-Time-X To
+003360                        Heading-Line-3
+003370     .
+003380 Open-Files.
+003390     Open Output Report-File
+003400                 Extract-File
+003410           Input Dealer-File
+003420     .
+003430 Close-Files.
+003440     Close Report-File
+003450           Extract-File
+003460           Dealer-File
+003470     .
+003480 Write-Dealer-Error-Log.
+003490     Move "CHAPT19A"    To Error-Program
+003500     Move "DEALER-FILE" To Error-File-Name
+003510     Move Dealer-Number To Error-Key-Value
+003520     Move Dealer-Status To Error-File-Status
+003530     Accept Error-Date From Date
+003540     Accept Error-Time From Time
+003550     Open Extend Error-Log-File
+003560     Write Error-Log-Record
+003570     Close Error-Log-File
+003580     .
