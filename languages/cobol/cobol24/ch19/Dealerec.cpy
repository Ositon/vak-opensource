@@ -0,0 +1,27 @@
+000010*    Dealer-Record - common record layout for Dealer.Dat.
+000011*    Shared by Chapt19a and its companion programs so the
+000012*    layout cannot drift between them.
+000020 01  Dealer-Record.
+000030     03  Dealer-Number         Pic X(8).
+000040     03  Dealer-Name.
+000050         05  Last-Name   Pic X(25).
+000060         05  First-Name  Pic X(15).
+000070         05  Middle-Name Pic X(10).
+000080     03  Address-Line-1      Pic X(50).
+000090     03  Address-Line-2      Pic X(50).
+000100     03  City                Pic X(40).
+000110     03  State-Or-Country    Pic X(20).
+000120     03  Postal-Code         Pic X(15).
+000130     03  Home-Phone          Pic X(20).
+000140     03  Work-Phone          Pic X(20).
+000150     03  Other-Phone         Pic X(20).
+000160     03  Start-Date          Pic 9(8).
+000170     03  Last-Rent-Paid-Date Pic 9(8).
+000180     03  Next-Rent-Due-Date  Pic 9(8).
+000190     03  Rent-Amount         Pic 9(4)v99.
+000200     03  Consignment-Percent Pic 9(3).
+000210     03  Last-Sold-Amount    Pic S9(7)v99.
+000220     03  Last-Sold-Date      Pic 9(8).
+000230     03  Sold-To-Date        Pic S9(7)v99.
+000240     03  Commission-To-Date  Pic S9(7)v99.
+000250     03  Filler              Pic X(15).
